@@ -0,0 +1,412 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LOANBATCH.
+000300 AUTHOR. LOAN-SYSTEMS-GROUP.
+000400 INSTALLATION. LOAN-SERVICING-DATA-CENTER.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*  2026-08-09  LSG  Initial version. Nightly batch driver that *
+001000*               reads the loan master file and calls          *
+001100*               LOANAMORT once per loan to produce the full    *
+001200*               amortization schedule for the book of loans.   *
+001300*--------------------------------------------------------------*
+001400
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER. IBM-370.
+001800 OBJECT-COMPUTER. IBM-370.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT LOANMAST ASSIGN TO "LOANMAST"
+002200         ORGANIZATION IS SEQUENTIAL.
+002300     SELECT LOANSKED ASSIGN TO "LOANSKED"
+002400         ORGANIZATION IS SEQUENTIAL.
+002450     SELECT LOANCKPT ASSIGN TO "LOANCKPT"
+002460         ORGANIZATION IS SEQUENTIAL
+002470         FILE STATUS IS WS-CKPT-STATUS.
+002480     SELECT LOANDELQ ASSIGN TO "LOANDELQ"
+002490         ORGANIZATION IS SEQUENTIAL
+002495         FILE STATUS IS WS-DELQ-STATUS.
+002496     SELECT LOANAUDIT ASSIGN TO "LOANAUDIT"
+002497         ORGANIZATION IS SEQUENTIAL.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800*--------------------------------------------------------------*
+002900* LOANMAST - ONE RECORD PER LOAN IN THE PORTFOLIO              *
+003000*--------------------------------------------------------------*
+003100 FD  LOANMAST
+003200     RECORDING MODE IS F.
+003300 01  LOANMAST-RECORD.
+003400     05 LM-LOAN-NUMBER           PIC X(10).
+003500     05 LM-CUSTOMER-ID           PIC X(10).
+003600     05 LM-PRINCIPAL             PIC S9(8)      COMP-3.
+003700     05 LM-LOANTERM              PIC S9(8)      COMP-3.
+003800     05 LM-RATE                  PIC S9(9)V9(9).
+003850     05 LM-PAYMENT-FREQUENCY     PIC X(01).
+003860     05 LM-ESCROW-AMT            PIC S9(7)V99   COMP-3.
+003870     05 LM-BALLOON-TERM          PIC S9(8)      COMP-3.
+003880     05 LM-RATE-RESET-COUNT      PIC S9(4)      COMP.
+003890     05 LM-RATE-RESETS OCCURS 3 TIMES.
+003895         10 LM-RESET-EFF-MONTH   PIC S9(4)      COMP.
+003898         10 LM-RESET-RATE        PIC S9(9)V9(9).
+003901     05 LM-FIRST-PMT-YEAR        PIC 9(04).
+003902     05 LM-FIRST-PMT-MONTH       PIC 9(02).
+003903     05 LM-PRIOR-INTEREST-PAID   PIC S9(9)V99   COMP-3.
+003904     05 LM-DAY-COUNT-METHOD      PIC X(01).
+003905     05 LM-EXTRA-PRINCIPAL-AMT   PIC S9(7)V99   COMP-3.
+004000
+004100*--------------------------------------------------------------*
+004200* LOANSKED - FLATTENED MONTH-BY-MONTH SCHEDULE, ALL LOANS      *
+004300*--------------------------------------------------------------*
+004400 FD  LOANSKED
+004500     RECORDING MODE IS F.
+004600 01  LOANSKED-RECORD.
+004700     05 LS-LOAN-NUMBER           PIC X(10).
+004800     05 LS-MONTH                 PIC 9(04).
+004900     05 LS-INTPAID               PIC $$,$$$.99.
+005000     05 LS-PRINCPAID             PIC $$,$$$.99.
+005100     05 LS-PAYMENT                PIC $$,$$$.99.
+005200     05 LS-BALANCE               PIC $$$,$$$.99.
+005210     05 LS-LATE-FLAG             PIC X(1).
+005220     05 LS-LATEFEE               PIC $,$$$.99.
+005230     05 LS-ESCROW                PIC $$,$$$.99.
+005250
+005260*--------------------------------------------------------------*
+005270* LOANCKPT - ONE RECORD PER LOAN SUCCESSFULLY COMPLETED, USED  *
+005280*            TO RESTART A RERUN PAST ALREADY-AMORTIZED LOANS   *
+005290*--------------------------------------------------------------*
+005300 FD  LOANCKPT
+005310     RECORDING MODE IS F.
+005320 01  LOANCKPT-RECORD.
+005330     05 CK-LOAN-NUMBER           PIC X(10).
+005340
+005350*--------------------------------------------------------------*
+005360* LOANDELQ - LATE-PAYMENT TRANSACTIONS, SORTED BY LOAN NUMBER  *
+005370*            THEN MONTH, MATCHED AGAINST THE SCHEDULE AS IT    *
+005380*            IS WRITTEN SO COLLECTIONS SEE FEE HISTORY WITH    *
+005390*            THE AMORTIZATION FIGURES IN ONE PLACE.            *
+005395*--------------------------------------------------------------*
+005396 FD  LOANDELQ
+005397     RECORDING MODE IS F.
+005398 01  LOANDELQ-RECORD.
+005399     05 DQ-LOAN-NUMBER           PIC X(10).
+005400     05 DQ-MONTH                 PIC 9(04).
+005401     05 DQ-LATE-FEE              PIC S9(5)V99   COMP-3.
+005402
+005403*--------------------------------------------------------------*
+005404* LOANAUDIT - ONE RECORD PER LOANAMORT CALL, FOR COMPLIANCE     *
+005405*             REVIEW OF WHAT INPUTS PRODUCED A GIVEN SCHEDULE   *
+005406*--------------------------------------------------------------*
+005407 FD  LOANAUDIT
+005408     RECORDING MODE IS F.
+005409 01  LOANAUDIT-RECORD.
+005410     05 AU-LOAN-NUMBER           PIC X(10).
+005411     05 AU-PRINCIPAL             PIC S9(8)      COMP-3.
+005412     05 AU-LOANTERM              PIC S9(8)      COMP-3.
+005413     05 AU-RATE                  PIC S9(9)V9(9).
+005414     05 AU-RUN-DATE               PIC 9(06).
+005415     05 AU-RUN-TIME               PIC 9(08).
+005416     05 AU-TOTINTPAID            PIC S9(9)V99   COMP-3.
+005418     05 AU-RECON-VARIANCE        PIC S9(8)V99   COMP-3.
+005419     05 AU-RECON-FLAG            PIC X(1).
+005417
+005400 WORKING-STORAGE SECTION.
+005500 77  WS-EOF-SW                   PIC X(01)      VALUE "N".
+005600     88 END-OF-LOANMAST                         VALUE "Y".
+005700 77  WS-LOAN-COUNT                PIC 9(07)      COMP   VALUE ZERO.
+005800 77  WS-MONTH-SUB                 PIC S9(04)     COMP   VALUE ZERO.
+005805 77  WS-RESET-SUB                 PIC S9(04)     COMP   VALUE ZERO.
+005810 77  WS-CKPT-STATUS               PIC X(02)      VALUE "00".
+005820 77  WS-CKPT-EOF-SW               PIC X(01)      VALUE "N".
+005830     88 END-OF-LOANCKPT                          VALUE "Y".
+005840 77  WS-RESTART-LOAN-NUMBER       PIC X(10)      VALUE SPACES.
+005850 77  WS-DELQ-STATUS               PIC X(02)      VALUE "00".
+005860 77  WS-DELQ-EOF-SW               PIC X(01)      VALUE "N".
+005870     88 END-OF-LOANDELQ                          VALUE "Y".
+005880 77  WS-RUN-DATE                  PIC 9(06)      VALUE ZERO.
+005890 77  WS-RUN-TIME                  PIC 9(08)      VALUE ZERO.
+005900
+006000*--------------------------------------------------------------*
+006100* LINKAGE WORK AREAS PASSED TO LOANAMORT                       *
+006200*--------------------------------------------------------------*
+006300 01  WS-LOANINFO.
+006400     05 WS-PRINCIPAL             PIC S9(8)      COMP-3.
+006500     05 WS-LOANTERM              PIC S9(8)      COMP-3.
+006600     05 WS-RATE                  PIC S9(9)V9(9).
+006601     05 WS-FIRST-PMT-YEAR        PIC 9(4).
+006602     05 WS-FIRST-PMT-MONTH       PIC 9(2).
+006603     05 WS-PAYMENT-FREQUENCY     PIC X(1).
+006603     05 WS-PRIOR-INTEREST-PAID   PIC S9(9)V99   COMP-3.
+006604     05 WS-DAY-COUNT-METHOD      PIC X(1).
+006605     05 WS-ESCROW-AMT            PIC S9(7)V99   COMP-3.
+006607     05 WS-BALLOON-TERM          PIC S9(8)      COMP-3.
+006610     05 WS-RATE-RESET-COUNT      PIC S9(4)      COMP.
+006620     05 WS-RATE-RESETS OCCURS 12 TIMES.
+006640         10 WS-RESET-EFF-MONTH   PIC S9(4)      COMP.
+006645         10 WS-RESET-RATE        PIC S9(9)V9(9).
+006650     05 WS-EXTRA-PRINCIPAL OCCURS 1 TO 480 TIMES
+006660         DEPENDING ON WS-LOANTERM.
+006670         10 WS-EXTRA-PRIN-AMT    PIC S9(8)V99   COMP-3.
+006700
+006800 01  WS-OUTDATA.
+006850     05 WS-OUTTOTINTPAID         PIC $$,$$$.99.
+006870     05 WS-ANNUAL-INT-COUNT      PIC S9(4)      COMP.
+006880     05 WS-ANNUAL-INTEREST OCCURS 40 TIMES.
+006890         10 WS-AI-YEAR           PIC 9(4).
+006895         10 WS-AI-INTEREST       PIC S9(9)V99   COMP-3.
+006896     05 WS-RECON-VARIANCE        PIC S9(8)V99   COMP-3.
+006897     05 WS-RECON-FLAG            PIC X(1).
+006898     05 WS-LOANAMORT-STATUS      PIC X(2).
+006900     05 WS-PAYMENTS OCCURS 1 TO 480 TIMES
+007000         DEPENDING ON WS-LOANTERM.
+007100         10 WS-OUTINTPAID        PIC $$,$$$.99.
+007200         10 WS-OUTPRINCPAID      PIC $$,$$$.99.
+007300         10 WS-OUTPAYMENT        PIC $$,$$$.99.
+007400         10 WS-OUTBALANCE        PIC $$$,$$$.99.
+007450         10 WS-OUTESCROW         PIC $$,$$$.99.
+007460         10 WS-OUTLATE-FLAG      PIC X(1).
+007470         10 WS-OUTLATEFEE        PIC $,$$$.99.
+007600
+007700 PROCEDURE DIVISION.
+007800*--------------------------------------------------------------*
+007900* 0000-MAINLINE                                                *
+008000*--------------------------------------------------------------*
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE
+008300     PERFORM 2000-PROCESS-LOANS THRU 2000-PROCESS-LOANS-EXIT
+008400         UNTIL END-OF-LOANMAST
+008500     PERFORM 9000-TERMINATE
+008600     GOBACK.
+008700
+008800*--------------------------------------------------------------*
+008900* 1000-INITIALIZE                                              *
+009000*--------------------------------------------------------------*
+009100 1000-INITIALIZE.
+009150     OPEN INPUT LOANMAST
+009160     OPEN OUTPUT LOANSKED
+009170     PERFORM 1100-LOAD-RESTART-POINT
+009175         THRU 1100-LOAD-RESTART-POINT-EXIT
+009180     OPEN EXTEND LOANCKPT
+009185     OPEN EXTEND LOANAUDIT
+009186     ACCEPT WS-RUN-DATE FROM DATE
+009187     ACCEPT WS-RUN-TIME FROM TIME
+009190     OPEN INPUT LOANDELQ
+009195     IF WS-DELQ-STATUS NOT = "00"
+009196         MOVE "Y" TO WS-DELQ-EOF-SW
+009197     ELSE
+009198         READ LOANDELQ
+009199             AT END MOVE "Y" TO WS-DELQ-EOF-SW
+009201         END-READ
+009202     END-IF
+009200     READ LOANMAST
+009300         AT END MOVE "Y" TO WS-EOF-SW
+009400     END-READ
+009500     IF WS-RESTART-LOAN-NUMBER NOT = SPACES
+009550         PERFORM 1200-SKIP-COMPLETED-LOANS
+009560             THRU 1200-SKIP-COMPLETED-LOANS-EXIT
+009570     END-IF.
+009600
+009610*--------------------------------------------------------------*
+009620* 1100-LOAD-RESTART-POINT - IF A PRIOR RUN LEFT A CHECKPOINT   *
+009630*    FILE, READ IT THROUGH TO ITS LAST RECORD AND REMEMBER     *
+009640*    THE LAST LOAN NUMBER SUCCESSFULLY PROCESSED.              *
+009650*--------------------------------------------------------------*
+009660 1100-LOAD-RESTART-POINT.
+009670     OPEN INPUT LOANCKPT
+009680     IF WS-CKPT-STATUS NOT = "00"
+009690         OPEN OUTPUT LOANCKPT
+009700         CLOSE LOANCKPT
+009710         GO TO 1100-LOAD-RESTART-POINT-EXIT
+009720     END-IF
+009730     PERFORM UNTIL END-OF-LOANCKPT
+009740         READ LOANCKPT
+009750             AT END MOVE "Y" TO WS-CKPT-EOF-SW
+009760             NOT AT END MOVE CK-LOAN-NUMBER
+009770                 TO WS-RESTART-LOAN-NUMBER
+009780         END-READ
+009790     END-PERFORM
+009800     CLOSE LOANCKPT
+009810     MOVE "N" TO WS-CKPT-EOF-SW.
+009820
+009830 1100-LOAD-RESTART-POINT-EXIT.
+009840     EXIT.
+009850
+009860*--------------------------------------------------------------*
+009870* 1200-SKIP-COMPLETED-LOANS - ADVANCE PAST LOANS ALREADY       *
+009880*    RECORDED IN THE CHECKPOINT FILE BEFORE A RESTARTED RUN    *
+009890*    BEGINS CALLING LOANAMORT AGAIN.                           *
+009900*--------------------------------------------------------------*
+009910 1200-SKIP-COMPLETED-LOANS.
+009920     DISPLAY "LOANBATCH: RESTARTING AFTER LOAN "
+009930         WS-RESTART-LOAN-NUMBER
+009940     PERFORM UNTIL END-OF-LOANMAST
+009950             OR LM-LOAN-NUMBER > WS-RESTART-LOAN-NUMBER
+009960         READ LOANMAST
+009970             AT END MOVE "Y" TO WS-EOF-SW
+009980         END-READ
+009990     END-PERFORM.
+010000
+010010 1200-SKIP-COMPLETED-LOANS-EXIT.
+010020     EXIT.
+010030
+010040*--------------------------------------------------------------*
+010050* 2000-PROCESS-LOANS - ONE LOAN PER ITERATION                  *
+010060*--------------------------------------------------------------*
+010100 2000-PROCESS-LOANS.
+010150     INITIALIZE WS-LOANINFO
+010200     MOVE LM-PRINCIPAL  TO WS-PRINCIPAL
+010300     MOVE LM-LOANTERM   TO WS-LOANTERM
+010400     MOVE LM-RATE       TO WS-RATE
+010450     MOVE LM-PAYMENT-FREQUENCY TO WS-PAYMENT-FREQUENCY
+010460     MOVE LM-ESCROW-AMT        TO WS-ESCROW-AMT
+010470     MOVE LM-BALLOON-TERM      TO WS-BALLOON-TERM
+010480     MOVE LM-RATE-RESET-COUNT  TO WS-RATE-RESET-COUNT
+010481     MOVE LM-FIRST-PMT-YEAR    TO WS-FIRST-PMT-YEAR
+010482     MOVE LM-FIRST-PMT-MONTH   TO WS-FIRST-PMT-MONTH
+010483     MOVE LM-PRIOR-INTEREST-PAID TO WS-PRIOR-INTEREST-PAID
+010484     MOVE LM-DAY-COUNT-METHOD  TO WS-DAY-COUNT-METHOD
+010485     PERFORM 2050-LOAD-RATE-RESETS
+010486         VARYING WS-RESET-SUB FROM 1 BY 1
+010487         UNTIL WS-RESET-SUB > WS-RATE-RESET-COUNT
+010488     PERFORM 2060-LOAD-EXTRA-PRINCIPAL
+010489         VARYING WS-MONTH-SUB FROM 1 BY 1
+010499         UNTIL WS-MONTH-SUB > WS-LOANTERM
+010500
+010600     CALL "LOANAMORT" USING
+010700         BY REFERENCE WS-LOANINFO
+010800         BY REFERENCE WS-OUTDATA
+010900
+010910     MOVE LM-LOAN-NUMBER TO CK-LOAN-NUMBER
+010920     WRITE LOANCKPT-RECORD
+010950     IF WS-LOANAMORT-STATUS NOT = "00"
+010960         DISPLAY "LOANBATCH: LOAN " LM-LOAN-NUMBER
+010970             " REJECTED, STATUS=" WS-LOANAMORT-STATUS
+010980         GO TO 2000-PROCESS-LOANS-SKIP
+010990     END-IF
+011000     PERFORM 2100-WRITE-SCHEDULE THRU 2100-WRITE-SCHEDULE-EXIT
+011100         VARYING WS-MONTH-SUB FROM 1 BY 1
+011200         UNTIL WS-MONTH-SUB > WS-LOANTERM
+011210
+011220     PERFORM 2200-WRITE-AUDIT-RECORD
+011230         THRU 2200-WRITE-AUDIT-RECORD-EXIT
+011300
+011400     ADD 1 TO WS-LOAN-COUNT
+011500 2000-PROCESS-LOANS-SKIP.
+011600     READ LOANMAST
+011700         AT END MOVE "Y" TO WS-EOF-SW
+011800     END-READ.
+011900
+012000 2000-PROCESS-LOANS-EXIT.
+012100     EXIT.
+012110
+012120*--------------------------------------------------------------*
+012130* 2050-LOAD-RATE-RESETS - COPY ONE ARM RATE-RESET ENTRY FROM    *
+012140*    THE MASTER RECORD (UP TO 3) INTO THE LOANAMORT LINKAGE    *
+012150*    TABLE FOR THE CURRENT LOAN.                                *
+012160*--------------------------------------------------------------*
+012170 2050-LOAD-RATE-RESETS.
+012180     MOVE LM-RESET-EFF-MONTH(WS-RESET-SUB)
+012185         TO WS-RESET-EFF-MONTH(WS-RESET-SUB)
+012190     MOVE LM-RESET-RATE(WS-RESET-SUB)
+012195         TO WS-RESET-RATE(WS-RESET-SUB).
+012197
+012198 2050-LOAD-RATE-RESETS-EXIT.
+012199     EXIT.
+012200
+012201*--------------------------------------------------------------*
+012202* 2060-LOAD-EXTRA-PRINCIPAL - APPLY THE MASTER'S FLAT EXTRA     *
+012203*    PRINCIPAL AMOUNT, IF ANY, AS A RECURRING ADD-ON TO EVERY   *
+012204*    MONTH OF THE SCHEDULE. MONTH-BY-MONTH OVERRIDES ARE NOT    *
+012205*    CARRIED ON THE MASTER FILE, ONLY THIS FLAT AMOUNT.         *
+012206*--------------------------------------------------------------*
+012207 2060-LOAD-EXTRA-PRINCIPAL.
+012208     MOVE LM-EXTRA-PRINCIPAL-AMT
+012209         TO WS-EXTRA-PRIN-AMT(WS-MONTH-SUB).
+012210
+012211 2060-LOAD-EXTRA-PRINCIPAL-EXIT.
+012212     EXIT.
+012300*--------------------------------------------------------------*
+012400* 2100-WRITE-SCHEDULE - EMIT ONE MONTH OF ONE LOAN'S SCHEDULE  *
+012500*--------------------------------------------------------------*
+012600 2100-WRITE-SCHEDULE.
+012650     PERFORM 2150-MATCH-DELINQUENCY
+012655         THRU 2150-MATCH-DELINQUENCY-EXIT
+012700     MOVE LM-LOAN-NUMBER               TO LS-LOAN-NUMBER
+012800     MOVE WS-MONTH-SUB                  TO LS-MONTH
+012900     MOVE WS-OUTINTPAID(WS-MONTH-SUB)   TO LS-INTPAID
+013000     MOVE WS-OUTPRINCPAID(WS-MONTH-SUB) TO LS-PRINCPAID
+013100     MOVE WS-OUTPAYMENT(WS-MONTH-SUB)   TO LS-PAYMENT
+013200     MOVE WS-OUTBALANCE(WS-MONTH-SUB)   TO LS-BALANCE
+013210     MOVE WS-OUTLATE-FLAG(WS-MONTH-SUB)  TO LS-LATE-FLAG
+013220     MOVE WS-OUTLATEFEE(WS-MONTH-SUB)    TO LS-LATEFEE
+013230     MOVE WS-OUTESCROW(WS-MONTH-SUB)     TO LS-ESCROW
+013300     WRITE LOANSKED-RECORD.
+013400
+013500 2100-WRITE-SCHEDULE-EXIT.
+013600     EXIT.
+013650
+013660*--------------------------------------------------------------*
+013670* 2150-MATCH-DELINQUENCY - ADVANCE THE LOANDELQ TRANSACTION    *
+013680*    FILE UP TO THE CURRENT LOAN/MONTH AND, ON A MATCH, MARK   *
+013690*    THIS MONTH'S OUTDATA ROW LATE WITH ITS ASSESSED FEE.      *
+013700*--------------------------------------------------------------*
+013710 2150-MATCH-DELINQUENCY.
+013720     PERFORM UNTIL END-OF-LOANDELQ
+013730             OR DQ-LOAN-NUMBER > LM-LOAN-NUMBER
+013740             OR (DQ-LOAN-NUMBER = LM-LOAN-NUMBER
+013750                 AND DQ-MONTH >= WS-MONTH-SUB)
+013760         READ LOANDELQ
+013770             AT END MOVE "Y" TO WS-DELQ-EOF-SW
+013780         END-READ
+013790     END-PERFORM
+013800     IF NOT END-OF-LOANDELQ
+013810             AND DQ-LOAN-NUMBER = LM-LOAN-NUMBER
+013820             AND DQ-MONTH = WS-MONTH-SUB
+013830         MOVE "Y" TO WS-OUTLATE-FLAG(WS-MONTH-SUB)
+013840         MOVE DQ-LATE-FEE TO WS-OUTLATEFEE(WS-MONTH-SUB)
+013850         READ LOANDELQ
+013860             AT END MOVE "Y" TO WS-DELQ-EOF-SW
+013870         END-READ
+013880     END-IF.
+013890
+013900 2150-MATCH-DELINQUENCY-EXIT.
+013910     EXIT.
+013920
+013930*--------------------------------------------------------------*
+013940* 2200-WRITE-AUDIT-RECORD - RECORD THE INPUTS AND RESULTING     *
+013950*    TOTAL INTEREST FOR THIS LOANAMORT CALL SO A DISPUTED       *
+013960*    SCHEDULE CAN BE TRACED BACK TO WHAT PRODUCED IT.           *
+013970*--------------------------------------------------------------*
+013980 2200-WRITE-AUDIT-RECORD.
+013990     MOVE LM-LOAN-NUMBER          TO AU-LOAN-NUMBER
+014000     MOVE LM-PRINCIPAL             TO AU-PRINCIPAL
+014010     MOVE WS-LOANTERM              TO AU-LOANTERM
+014020     MOVE WS-RATE                  TO AU-RATE
+014030     MOVE WS-RUN-DATE              TO AU-RUN-DATE
+014040     MOVE WS-RUN-TIME              TO AU-RUN-TIME
+014050     MOVE WS-OUTTOTINTPAID         TO AU-TOTINTPAID
+014052     MOVE WS-RECON-VARIANCE        TO AU-RECON-VARIANCE
+014054     MOVE WS-RECON-FLAG            TO AU-RECON-FLAG
+014056     IF WS-RECON-FLAG NOT = "Y"
+014058         DISPLAY "LOANBATCH: LOAN " LM-LOAN-NUMBER
+014059             " RECONCILIATION VARIANCE=" WS-RECON-VARIANCE
+014060     END-IF
+014070     WRITE LOANAUDIT-RECORD.
+014075
+014080 2200-WRITE-AUDIT-RECORD-EXIT.
+014090     EXIT.
+014100
+014110*--------------------------------------------------------------*
+014120* 9000-TERMINATE                                               *
+014130*--------------------------------------------------------------*
+014140 9000-TERMINATE.
+014200     CLOSE LOANMAST
+014300     CLOSE LOANSKED
+014350     CLOSE LOANCKPT
+014360     CLOSE LOANDELQ
+014370     CLOSE LOANAUDIT
+014400     DISPLAY "LOANBATCH: LOANS PROCESSED = " WS-LOAN-COUNT.
+014500
+014600 END PROGRAM LOANBATCH.
