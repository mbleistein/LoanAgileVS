@@ -0,0 +1,329 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LOANINQ.
+000300 AUTHOR. LOAN-SYSTEMS-GROUP.
+000400 INSTALLATION. LOAN-SERVICING-DATA-CENTER.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*  2026-08-09  LSG  Initial version. Online inquiry screen     *
+001000*               so a loan officer can key up PRINCIPAL, RATE   *
+001100*               and LOANTERM, trigger LOANAMORT directly, and  *
+001200*               page through the resulting schedule without    *
+001300*               a test case or a batch job.                    *
+001400*--------------------------------------------------------------*
+001500
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER. IBM-370.
+001900 OBJECT-COMPUTER. IBM-370.
+002000 SPECIAL-NAMES.
+002100     CONSOLE IS CRT.
+002200
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500 77  WS-DONE-SW                  PIC X(01)      VALUE "N".
+002600     88 END-OF-INQUIRY                            VALUE "Y".
+002700 77  WS-PAGE-DONE-SW             PIC X(01)      VALUE "N".
+002800 77  WS-PAGE-START-MONTH         PIC S9(04)     COMP   VALUE 1.
+002900 77  WS-PAGE-MONTH-SUB           PIC S9(04)     COMP   VALUE 1.
+003000 77  WS-PAGE-ROW                 PIC S9(04)     COMP   VALUE 1.
+003100
+003200*--------------------------------------------------------------*
+003300* WS-PAGE-LINES - ONE SCREEN PAGE, 12 MONTHS, BUILT FROM        *
+003400*                 OUTDATA BEFORE EACH SCHEDULE SCREEN DISPLAY   *
+003500*--------------------------------------------------------------*
+003600 01  WS-PAGE-LINES.
+003700     05 WS-PL-ROW OCCURS 12 TIMES.
+003800         10 WS-PL-MONTH          PIC 9(04)      COMP.
+003900         10 WS-PL-INTPAID        PIC S9(7)V99   COMP-3.
+004000         10 WS-PL-PRINCPAID      PIC S9(7)V99   COMP-3.
+004100         10 WS-PL-PAYMENT        PIC S9(7)V99   COMP-3.
+004200         10 WS-PL-BALANCE        PIC S9(8)V99   COMP-3.
+004300
+004400*--------------------------------------------------------------*
+004500* ENTRY-SCREEN WORK FIELDS                                     *
+004600*--------------------------------------------------------------*
+004700 01  WS-SCR-PRINCIPAL            PIC 9(8)       VALUE ZERO.
+004800 01  WS-SCR-RATE                 PIC 9(3)V9(4)  VALUE ZERO.
+004900 01  WS-SCR-LOANTERM              PIC 9(4)       VALUE ZERO.
+005000 01  WS-SCR-COMMAND              PIC X(01)      VALUE SPACE.
+005100 01  WS-SCR-STATUS               PIC X(02)      VALUE SPACE.
+005200
+005300*--------------------------------------------------------------*
+005400* LINKAGE WORK AREAS PASSED TO LOANAMORT                       *
+005500*--------------------------------------------------------------*
+005600 01  WS-LOANINFO.
+005700     05 WS-PRINCIPAL             PIC S9(8)      COMP-3.
+005800     05 WS-LOANTERM              PIC S9(8)      COMP-3.
+005900     05 WS-RATE                  PIC S9(9)V9(9).
+006000     05 WS-FIRST-PMT-YEAR        PIC 9(4).
+006100     05 WS-FIRST-PMT-MONTH       PIC 9(2).
+006200     05 WS-PAYMENT-FREQUENCY     PIC X(1).
+006300     05 WS-PRIOR-INTEREST-PAID   PIC S9(9)V99   COMP-3.
+006400     05 WS-DAY-COUNT-METHOD      PIC X(1).
+006500     05 WS-ESCROW-AMT            PIC S9(7)V99   COMP-3.
+006600     05 WS-BALLOON-TERM          PIC S9(8)      COMP-3.
+006700     05 WS-RATE-RESET-COUNT      PIC S9(4)      COMP.
+006800     05 WS-RATE-RESETS OCCURS 12 TIMES.
+007000         10 WS-RESET-EFF-MONTH   PIC S9(4)      COMP.
+007100         10 WS-RESET-RATE        PIC S9(9)V9(9).
+007200     05 WS-EXTRA-PRINCIPAL OCCURS 1 TO 480 TIMES
+007300         DEPENDING ON WS-LOANTERM.
+007400         10 WS-EXTRA-PRIN-AMT    PIC S9(8)V99   COMP-3.
+007500
+007600 01  WS-OUTDATA.
+007650     05 WS-OUTTOTINTPAID         PIC $$,$$$.99.
+007670     05 WS-ANNUAL-INT-COUNT      PIC S9(4)      COMP.
+007680     05 WS-ANNUAL-INTEREST OCCURS 40 TIMES.
+007690         10 WS-AI-YEAR           PIC 9(4).
+007695         10 WS-AI-INTEREST       PIC S9(9)V99   COMP-3.
+007696     05 WS-RECON-VARIANCE        PIC S9(8)V99   COMP-3.
+007697     05 WS-RECON-FLAG            PIC X(1).
+007698     05 WS-LOANAMORT-STATUS      PIC X(2).
+007700     05 WS-PAYMENTS OCCURS 1 TO 480 TIMES
+007800         DEPENDING ON WS-LOANTERM.
+007900         10 WS-OUTINTPAID        PIC $$,$$$.99.
+008000         10 WS-OUTPRINCPAID      PIC $$,$$$.99.
+008100         10 WS-OUTPAYMENT        PIC $$,$$$.99.
+008200         10 WS-OUTBALANCE        PIC $$$,$$$.99.
+008300         10 WS-OUTESCROW         PIC $$,$$$.99.
+008400         10 WS-OUTLATE-FLAG      PIC X(1).
+008500         10 WS-OUTLATEFEE        PIC $,$$$.99.
+009500
+009600 SCREEN SECTION.
+009700*--------------------------------------------------------------*
+009800* WS-ENTRY-SCREEN - KEY UP PRINCIPAL/RATE/TERM FOR ONE LOAN     *
+009900*--------------------------------------------------------------*
+010000 01  WS-ENTRY-SCREEN.
+010100     05 BLANK SCREEN.
+010200     05 LINE 02 COLUMN 10 VALUE "LOAN INQUIRY - ENTER LOAN TERMS".
+010300     05 LINE 04 COLUMN 10 VALUE "PRINCIPAL AMOUNT . . . .".
+010400     05 LINE 04 COLUMN 35 PIC 9(8)
+010500         USING WS-SCR-PRINCIPAL.
+010600     05 LINE 05 COLUMN 10 VALUE "ANNUAL RATE (PERCENT) .".
+010700     05 LINE 05 COLUMN 35 PIC 9(3)V9(4)
+010800         USING WS-SCR-RATE.
+010900     05 LINE 06 COLUMN 10 VALUE "TERM IN MONTHS . . . . .".
+011000     05 LINE 06 COLUMN 35 PIC 9(4)
+011100         USING WS-SCR-LOANTERM.
+011200     05 LINE 22 COLUMN 10
+011300         VALUE "ENTER TO CALCULATE, X TO EXIT . . . . .".
+011400     05 LINE 22 COLUMN 51 PIC X(01)
+011500         USING WS-SCR-COMMAND.
+011600
+011700*--------------------------------------------------------------*
+011800* WS-REJECT-SCREEN - LOANAMORT REJECTED THE INPUTS             *
+011900*--------------------------------------------------------------*
+012000 01  WS-REJECT-SCREEN.
+012100     05 BLANK SCREEN.
+012200     05 LINE 02 COLUMN 10 VALUE "LOAN REJECTED BY LOANAMORT.".
+012300     05 LINE 04 COLUMN 10 VALUE "STATUS CODE: ".
+012400     05 LINE 04 COLUMN 23 PIC X(02) FROM WS-SCR-STATUS.
+012500     05 LINE 22 COLUMN 10 VALUE "PRESS ENTER TO CONTINUE".
+012600     05 LINE 22 COLUMN 34 PIC X(01)
+012700         USING WS-SCR-COMMAND.
+012800
+012900*--------------------------------------------------------------*
+013000* WS-SCHEDULE-SCREEN - ONE PAGE OF 12 MONTHS OF OUTDATA         *
+013100*--------------------------------------------------------------*
+013200 01  WS-SCHEDULE-SCREEN.
+013300     05 BLANK SCREEN.
+013400     05 LINE 01 COLUMN 10 VALUE
+013500         "MO.    INTEREST   PRINCIPAL     PAYMENT      BALANCE".
+013600     05 LINE 03 COLUMN 10 PIC ZZZ9    FROM WS-PL-MONTH(1).
+013700     05 LINE 03 COLUMN 16 PIC $$,$$$.99  FROM WS-PL-INTPAID(1).
+013800     05 LINE 03 COLUMN 28 PIC $$,$$$.99  FROM WS-PL-PRINCPAID(1).
+013900     05 LINE 03 COLUMN 40 PIC $$,$$$.99  FROM WS-PL-PAYMENT(1).
+014000     05 LINE 03 COLUMN 52 PIC $$$,$$$.99 FROM WS-PL-BALANCE(1).
+014100     05 LINE 04 COLUMN 10 PIC ZZZ9    FROM WS-PL-MONTH(2).
+014200     05 LINE 04 COLUMN 16 PIC $$,$$$.99  FROM WS-PL-INTPAID(2).
+014300     05 LINE 04 COLUMN 28 PIC $$,$$$.99  FROM WS-PL-PRINCPAID(2).
+014400     05 LINE 04 COLUMN 40 PIC $$,$$$.99  FROM WS-PL-PAYMENT(2).
+014500     05 LINE 04 COLUMN 52 PIC $$$,$$$.99 FROM WS-PL-BALANCE(2).
+014600     05 LINE 05 COLUMN 10 PIC ZZZ9    FROM WS-PL-MONTH(3).
+014700     05 LINE 05 COLUMN 16 PIC $$,$$$.99  FROM WS-PL-INTPAID(3).
+014800     05 LINE 05 COLUMN 28 PIC $$,$$$.99  FROM WS-PL-PRINCPAID(3).
+014900     05 LINE 05 COLUMN 40 PIC $$,$$$.99  FROM WS-PL-PAYMENT(3).
+015000     05 LINE 05 COLUMN 52 PIC $$$,$$$.99 FROM WS-PL-BALANCE(3).
+015100     05 LINE 06 COLUMN 10 PIC ZZZ9    FROM WS-PL-MONTH(4).
+015200     05 LINE 06 COLUMN 16 PIC $$,$$$.99  FROM WS-PL-INTPAID(4).
+015300     05 LINE 06 COLUMN 28 PIC $$,$$$.99  FROM WS-PL-PRINCPAID(4).
+015400     05 LINE 06 COLUMN 40 PIC $$,$$$.99  FROM WS-PL-PAYMENT(4).
+015500     05 LINE 06 COLUMN 52 PIC $$$,$$$.99 FROM WS-PL-BALANCE(4).
+015600     05 LINE 07 COLUMN 10 PIC ZZZ9    FROM WS-PL-MONTH(5).
+015700     05 LINE 07 COLUMN 16 PIC $$,$$$.99  FROM WS-PL-INTPAID(5).
+015800     05 LINE 07 COLUMN 28 PIC $$,$$$.99  FROM WS-PL-PRINCPAID(5).
+015900     05 LINE 07 COLUMN 40 PIC $$,$$$.99  FROM WS-PL-PAYMENT(5).
+016000     05 LINE 07 COLUMN 52 PIC $$$,$$$.99 FROM WS-PL-BALANCE(5).
+016100     05 LINE 08 COLUMN 10 PIC ZZZ9    FROM WS-PL-MONTH(6).
+016200     05 LINE 08 COLUMN 16 PIC $$,$$$.99  FROM WS-PL-INTPAID(6).
+016300     05 LINE 08 COLUMN 28 PIC $$,$$$.99  FROM WS-PL-PRINCPAID(6).
+016400     05 LINE 08 COLUMN 40 PIC $$,$$$.99  FROM WS-PL-PAYMENT(6).
+016500     05 LINE 08 COLUMN 52 PIC $$$,$$$.99 FROM WS-PL-BALANCE(6).
+016600     05 LINE 09 COLUMN 10 PIC ZZZ9    FROM WS-PL-MONTH(7).
+016700     05 LINE 09 COLUMN 16 PIC $$,$$$.99  FROM WS-PL-INTPAID(7).
+016800     05 LINE 09 COLUMN 28 PIC $$,$$$.99  FROM WS-PL-PRINCPAID(7).
+016900     05 LINE 09 COLUMN 40 PIC $$,$$$.99  FROM WS-PL-PAYMENT(7).
+017000     05 LINE 09 COLUMN 52 PIC $$$,$$$.99 FROM WS-PL-BALANCE(7).
+017100     05 LINE 10 COLUMN 10 PIC ZZZ9    FROM WS-PL-MONTH(8).
+017200     05 LINE 10 COLUMN 16 PIC $$,$$$.99  FROM WS-PL-INTPAID(8).
+017300     05 LINE 10 COLUMN 28 PIC $$,$$$.99  FROM WS-PL-PRINCPAID(8).
+017400     05 LINE 10 COLUMN 40 PIC $$,$$$.99  FROM WS-PL-PAYMENT(8).
+017500     05 LINE 10 COLUMN 52 PIC $$$,$$$.99 FROM WS-PL-BALANCE(8).
+017600     05 LINE 11 COLUMN 10 PIC ZZZ9    FROM WS-PL-MONTH(9).
+017700     05 LINE 11 COLUMN 16 PIC $$,$$$.99  FROM WS-PL-INTPAID(9).
+017800     05 LINE 11 COLUMN 28 PIC $$,$$$.99  FROM WS-PL-PRINCPAID(9).
+017900     05 LINE 11 COLUMN 40 PIC $$,$$$.99  FROM WS-PL-PAYMENT(9).
+018000     05 LINE 11 COLUMN 52 PIC $$$,$$$.99 FROM WS-PL-BALANCE(9).
+018100     05 LINE 12 COLUMN 10 PIC ZZZ9    FROM WS-PL-MONTH(10).
+018200     05 LINE 12 COLUMN 16 PIC $$,$$$.99  FROM WS-PL-INTPAID(10).
+018300     05 LINE 12 COLUMN 28 PIC $$,$$$.99  FROM WS-PL-PRINCPAID(10).
+018400     05 LINE 12 COLUMN 40 PIC $$,$$$.99  FROM WS-PL-PAYMENT(10).
+018500     05 LINE 12 COLUMN 52 PIC $$$,$$$.99 FROM WS-PL-BALANCE(10).
+018600     05 LINE 13 COLUMN 10 PIC ZZZ9    FROM WS-PL-MONTH(11).
+018700     05 LINE 13 COLUMN 16 PIC $$,$$$.99  FROM WS-PL-INTPAID(11).
+018800     05 LINE 13 COLUMN 28 PIC $$,$$$.99  FROM WS-PL-PRINCPAID(11).
+018900     05 LINE 13 COLUMN 40 PIC $$,$$$.99  FROM WS-PL-PAYMENT(11).
+019000     05 LINE 13 COLUMN 52 PIC $$$,$$$.99 FROM WS-PL-BALANCE(11).
+019100     05 LINE 14 COLUMN 10 PIC ZZZ9    FROM WS-PL-MONTH(12).
+019200     05 LINE 14 COLUMN 16 PIC $$,$$$.99  FROM WS-PL-INTPAID(12).
+019300     05 LINE 14 COLUMN 28 PIC $$,$$$.99  FROM WS-PL-PRINCPAID(12).
+019400     05 LINE 14 COLUMN 40 PIC $$,$$$.99  FROM WS-PL-PAYMENT(12).
+019500     05 LINE 14 COLUMN 52 PIC $$$,$$$.99 FROM WS-PL-BALANCE(12).
+019600     05 LINE 22 COLUMN 10 VALUE
+019700         "N=NEXT PAGE  P=PREV PAGE  ANY OTHER KEY=EXIT . .".
+019800     05 LINE 22 COLUMN 61 PIC X(01)
+019900         USING WS-SCR-COMMAND.
+020000
+020100 PROCEDURE DIVISION.
+020200*--------------------------------------------------------------*
+020300* 0000-MAINLINE                                                *
+020400*--------------------------------------------------------------*
+020500 0000-MAINLINE.
+020600     PERFORM 1000-INITIALIZE
+020700     PERFORM 2000-PROCESS-INQUIRY THRU 2000-PROCESS-INQUIRY-EXIT
+020800         UNTIL END-OF-INQUIRY
+020900     PERFORM 9000-TERMINATE
+021000     GOBACK.
+021100
+021200*--------------------------------------------------------------*
+021300* 1000-INITIALIZE                                              *
+021400*--------------------------------------------------------------*
+021500 1000-INITIALIZE.
+021600     CONTINUE.
+021700
+021800*--------------------------------------------------------------*
+021900* 2000-PROCESS-INQUIRY - ENTER ONE LOAN AND PAGE ITS SCHEDULE  *
+022000*--------------------------------------------------------------*
+022100 2000-PROCESS-INQUIRY.
+022200     MOVE ZERO  TO WS-SCR-PRINCIPAL WS-SCR-RATE WS-SCR-LOANTERM
+022300     MOVE SPACE TO WS-SCR-COMMAND
+022400     DISPLAY WS-ENTRY-SCREEN
+022500     ACCEPT WS-ENTRY-SCREEN
+022600
+022700     IF WS-SCR-COMMAND = "X" OR WS-SCR-COMMAND = "x"
+022800         MOVE "Y" TO WS-DONE-SW
+022900         GO TO 2000-PROCESS-INQUIRY-EXIT
+023000     END-IF
+023100
+023200     INITIALIZE WS-LOANINFO
+023300     MOVE WS-SCR-PRINCIPAL TO WS-PRINCIPAL
+023400     MOVE WS-SCR-LOANTERM  TO WS-LOANTERM
+023500     MOVE WS-SCR-RATE      TO WS-RATE
+023600
+023700     CALL "LOANAMORT" USING
+023800         BY REFERENCE WS-LOANINFO
+023900         BY REFERENCE WS-OUTDATA
+024000
+024100     IF WS-LOANAMORT-STATUS NOT = "00"
+024200         MOVE WS-LOANAMORT-STATUS TO WS-SCR-STATUS
+024300         DISPLAY WS-REJECT-SCREEN
+024400         ACCEPT WS-REJECT-SCREEN
+024500         GO TO 2000-PROCESS-INQUIRY-EXIT
+024600     END-IF
+024700
+024800     MOVE 1   TO WS-PAGE-START-MONTH
+024900     MOVE "N" TO WS-PAGE-DONE-SW
+025000     PERFORM 2100-PAGE-LOOP THRU 2100-PAGE-LOOP-EXIT
+025100         UNTIL WS-PAGE-DONE-SW = "Y"
+025200
+025300 2000-PROCESS-INQUIRY-EXIT.
+025400     EXIT.
+025500
+025600*--------------------------------------------------------------*
+025700* 2100-PAGE-LOOP - DISPLAY ONE PAGE AND ACT ON THE USER'S      *
+025800*    N/P/EXIT COMMAND                                          *
+025900*--------------------------------------------------------------*
+026000 2100-PAGE-LOOP.
+026100     PERFORM 2200-BUILD-PAGE THRU 2200-BUILD-PAGE-EXIT
+026200     MOVE SPACE TO WS-SCR-COMMAND
+026300     DISPLAY WS-SCHEDULE-SCREEN
+026400     ACCEPT WS-SCHEDULE-SCREEN
+026500
+026600     EVALUATE TRUE
+026700         WHEN WS-SCR-COMMAND = "N" OR WS-SCR-COMMAND = "n"
+026800             IF WS-PAGE-START-MONTH + 12 <= WS-LOANTERM
+026900                 ADD 12 TO WS-PAGE-START-MONTH
+027000             END-IF
+027100         WHEN WS-SCR-COMMAND = "P" OR WS-SCR-COMMAND = "p"
+027200             IF WS-PAGE-START-MONTH > 12
+027300                 SUBTRACT 12 FROM WS-PAGE-START-MONTH
+027400             ELSE
+027500                 MOVE 1 TO WS-PAGE-START-MONTH
+027600             END-IF
+027700         WHEN OTHER
+027800             MOVE "Y" TO WS-PAGE-DONE-SW
+027900     END-EVALUATE.
+028000
+028100 2100-PAGE-LOOP-EXIT.
+028200     EXIT.
+028300
+028400*--------------------------------------------------------------*
+028500* 2200-BUILD-PAGE - COPY 12 MONTHS OF OUTDATA, STARTING AT      *
+028600*    WS-PAGE-START-MONTH, INTO THE FIXED 12-ROW SCREEN TABLE    *
+028700*--------------------------------------------------------------*
+028800 2200-BUILD-PAGE.
+028900     MOVE WS-PAGE-START-MONTH TO WS-PAGE-MONTH-SUB
+029000     PERFORM 2210-BUILD-PAGE-ROW THRU 2210-BUILD-PAGE-ROW-EXIT
+029100         VARYING WS-PAGE-ROW FROM 1 BY 1
+029200         UNTIL WS-PAGE-ROW > 12.
+029300
+029400 2200-BUILD-PAGE-EXIT.
+029500     EXIT.
+029600
+029700*--------------------------------------------------------------*
+029800* 2210-BUILD-PAGE-ROW - ONE ROW OF THE CURRENT SCHEDULE PAGE,   *
+029900*    BLANKED IF THE LOAN HAS ALREADY REACHED ITS LAST MONTH     *
+030000*--------------------------------------------------------------*
+030100 2210-BUILD-PAGE-ROW.
+030200     IF WS-PAGE-MONTH-SUB > WS-LOANTERM
+030300         MOVE ZERO TO WS-PL-MONTH(WS-PAGE-ROW)
+030400         MOVE ZERO TO WS-PL-INTPAID(WS-PAGE-ROW)
+030500         MOVE ZERO TO WS-PL-PRINCPAID(WS-PAGE-ROW)
+030600         MOVE ZERO TO WS-PL-PAYMENT(WS-PAGE-ROW)
+030700         MOVE ZERO TO WS-PL-BALANCE(WS-PAGE-ROW)
+030800     ELSE
+030900         MOVE WS-PAGE-MONTH-SUB
+031000             TO WS-PL-MONTH(WS-PAGE-ROW)
+031100         MOVE WS-OUTINTPAID(WS-PAGE-MONTH-SUB)
+031200             TO WS-PL-INTPAID(WS-PAGE-ROW)
+031300         MOVE WS-OUTPRINCPAID(WS-PAGE-MONTH-SUB)
+031400             TO WS-PL-PRINCPAID(WS-PAGE-ROW)
+031500         MOVE WS-OUTPAYMENT(WS-PAGE-MONTH-SUB)
+031600             TO WS-PL-PAYMENT(WS-PAGE-ROW)
+031700         MOVE WS-OUTBALANCE(WS-PAGE-MONTH-SUB)
+031800             TO WS-PL-BALANCE(WS-PAGE-ROW)
+031900         ADD 1 TO WS-PAGE-MONTH-SUB
+032000     END-IF.
+032100
+032200 2210-BUILD-PAGE-ROW-EXIT.
+032300     EXIT.
+032400
+032500*--------------------------------------------------------------*
+032600* 9000-TERMINATE                                               *
+032700*--------------------------------------------------------------*
+032800 9000-TERMINATE.
+032900     DISPLAY "LOANINQ: SESSION ENDED".
+033000
+033100 END PROGRAM LOANINQ.
