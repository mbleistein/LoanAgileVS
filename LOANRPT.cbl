@@ -0,0 +1,263 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LOANRPT.
+000300 AUTHOR. LOAN-SYSTEMS-GROUP.
+000400 INSTALLATION. LOAN-SERVICING-DATA-CENTER.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*  2026-08-09  LSG  Initial version. Prints a headed,          *
+001000*               paginated amortization schedule (loan number,  *
+001100*               borrower name, page breaks every N months) for *
+001200*               loan closing packets.                          *
+001300*--------------------------------------------------------------*
+001400
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER. IBM-370.
+001800 OBJECT-COMPUTER. IBM-370.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT LOANRPTIN ASSIGN TO "LOANRPTIN"
+002200         ORGANIZATION IS SEQUENTIAL.
+002300     SELECT LOANPRNT ASSIGN TO "LOANPRNT"
+002400         ORGANIZATION IS SEQUENTIAL.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800*--------------------------------------------------------------*
+002900* LOANRPTIN - ONE LOAN TO BE PRINTED PER RECORD                *
+003000*--------------------------------------------------------------*
+003100 FD  LOANRPTIN
+003200     RECORDING MODE IS F.
+003300 01  LOANRPTIN-RECORD.
+003400     05 RI-LOAN-NUMBER           PIC X(10).
+003500     05 RI-BORROWER-NAME         PIC X(30).
+003600     05 RI-PRINCIPAL             PIC S9(8)      COMP-3.
+003700     05 RI-LOANTERM              PIC S9(8)      COMP-3.
+003800     05 RI-RATE                  PIC S9(9)V9(9).
+003850     05 RI-FIRST-PMT-YEAR        PIC 9(04).
+003860     05 RI-FIRST-PMT-MONTH       PIC 9(02).
+003900
+004000*--------------------------------------------------------------*
+004100* LOANPRNT - PRINT FILE FOR THE CLOSING PACKET                 *
+004200*--------------------------------------------------------------*
+004300 FD  LOANPRNT
+004400     RECORDING MODE IS F.
+004500 01  PRINT-LINE                  PIC X(80).
+004600
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-EOF-SW                   PIC X(01)      VALUE "N".
+004900     88 END-OF-LOANRPTIN                         VALUE "Y".
+005000 77  WS-LINES-PER-PAGE      PIC 9(03)    COMP   VALUE 12.
+005100 77  WS-LINE-COUNT          PIC 9(03)    COMP   VALUE ZERO.
+005200 77  WS-PAGE-COUNT          PIC 9(05)    COMP   VALUE ZERO.
+005300 77  WS-MONTH-SUB           PIC S9(04)   COMP   VALUE ZERO.
+005310 77  WS-YEAR-SUB            PIC S9(04)   COMP   VALUE ZERO.
+005400
+005500 01  WS-HEADING-1.
+005600     05 FILLER              PIC X(10)  VALUE "LOAN NO.: ".
+005700     05 WH1-LOAN-NUMBER     PIC X(10).
+005800     05 FILLER              PIC X(06)  VALUE SPACES.
+005900     05 FILLER              PIC X(10)  VALUE "BORROWER: ".
+006000     05 WH1-BORROWER-NAME   PIC X(30).
+006100     05 FILLER              PIC X(08)  VALUE SPACES.
+006200     05 FILLER              PIC X(05)  VALUE "PAGE ".
+006300     05 WH1-PAGE-NUMBER     PIC ZZZZ9.
+006400
+006500 01  WS-HEADING-2.
+006600     05 FILLER              PIC X(07)  VALUE "MONTH  ".
+006700     05 FILLER              PIC X(13)  VALUE "   INTEREST ".
+006800     05 FILLER              PIC X(13)  VALUE " PRINCIPAL  ".
+006900     05 FILLER              PIC X(13)  VALUE "  PAYMENT   ".
+007000     05 FILLER              PIC X(15)  VALUE "    BALANCE    ".
+007100
+007200 01  WS-DETAIL-LINE.
+007300     05 WD-MONTH                 PIC ZZZ9.
+007400     05 FILLER                   PIC X(03)      VALUE SPACES.
+007500     05 WD-INTPAID               PIC $$,$$$.99.
+007600     05 FILLER                   PIC X(03)      VALUE SPACES.
+007700     05 WD-PRINCPAID             PIC $$,$$$.99.
+007800     05 FILLER                   PIC X(03)      VALUE SPACES.
+007900     05 WD-PAYMENT               PIC $$,$$$.99.
+008000     05 FILLER                   PIC X(03)      VALUE SPACES.
+008100     05 WD-BALANCE               PIC $$$,$$$.99.
+008150
+008160 01  WS-ANNUAL-HEADING.
+008170     05 FILLER              PIC X(35)  VALUE
+008180         "ANNUAL INTEREST PAID (1098 SUMMARY)".
+008190
+008200 01  WS-ANNUAL-LINE.
+008210     05 FILLER                   PIC X(06)      VALUE "YEAR ".
+008220     05 WA-YEAR                  PIC 9(4).
+008230     05 FILLER                   PIC X(06)      VALUE SPACES.
+008240     05 FILLER                   PIC X(17)      VALUE
+008250         "INTEREST PAID . .".
+008260     05 WA-INTEREST              PIC $$$,$$$.99.
+008270
+008300*--------------------------------------------------------------*
+008400* LINKAGE WORK AREAS PASSED TO LOANAMORT                       *
+008500*--------------------------------------------------------------*
+008600 01  WS-LOANINFO.
+008700     05 WS-PRINCIPAL             PIC S9(8)      COMP-3.
+008800     05 WS-LOANTERM              PIC S9(8)      COMP-3.
+008900     05 WS-RATE                  PIC S9(9)V9(9).
+008950     05 WS-FIRST-PMT-YEAR        PIC 9(4).
+008970     05 WS-FIRST-PMT-MONTH       PIC 9(2).
+008980     05 WS-PAYMENT-FREQUENCY     PIC X(1).
+008990     05 WS-PRIOR-INTEREST-PAID   PIC S9(9)V99   COMP-3.
+008995     05 WS-DAY-COUNT-METHOD      PIC X(1).
+009000     05 WS-ESCROW-AMT            PIC S9(7)V99   COMP-3.
+009100     05 WS-BALLOON-TERM          PIC S9(8)      COMP-3.
+009200     05 WS-RATE-RESET-COUNT      PIC S9(4)      COMP.
+009300     05 WS-RATE-RESETS OCCURS 12 TIMES.
+009500         10 WS-RESET-EFF-MONTH   PIC S9(4)      COMP.
+009600         10 WS-RESET-RATE        PIC S9(9)V9(9).
+009700     05 WS-EXTRA-PRINCIPAL OCCURS 1 TO 480 TIMES
+009800         DEPENDING ON WS-LOANTERM.
+009900         10 WS-EXTRA-PRIN-AMT    PIC S9(8)V99   COMP-3.
+010000
+010100 01  WS-OUTDATA.
+010150     05 WS-OUTTOTINTPAID         PIC $$,$$$.99.
+010170     05 WS-ANNUAL-INT-COUNT      PIC S9(4)      COMP.
+010180     05 WS-ANNUAL-INTEREST OCCURS 40 TIMES.
+010190         10 WS-AI-YEAR           PIC 9(4).
+010195         10 WS-AI-INTEREST       PIC S9(9)V99   COMP-3.
+010196     05 WS-RECON-VARIANCE        PIC S9(8)V99   COMP-3.
+010197     05 WS-RECON-FLAG            PIC X(1).
+010198     05 WS-LOANAMORT-STATUS      PIC X(2).
+010200     05 WS-PAYMENTS OCCURS 1 TO 480 TIMES
+010300         DEPENDING ON WS-LOANTERM.
+010400         10 WS-OUTINTPAID        PIC $$,$$$.99.
+010500         10 WS-OUTPRINCPAID      PIC $$,$$$.99.
+010600         10 WS-OUTPAYMENT        PIC $$,$$$.99.
+010700         10 WS-OUTBALANCE        PIC $$$,$$$.99.
+010800         10 WS-OUTESCROW         PIC $$,$$$.99.
+010810         10 WS-OUTLATE-FLAG      PIC X(1).
+010820         10 WS-OUTLATEFEE        PIC $,$$$.99.
+011000
+011100 PROCEDURE DIVISION.
+011200*--------------------------------------------------------------*
+011300* 0000-MAINLINE                                                *
+011400*--------------------------------------------------------------*
+011500 0000-MAINLINE.
+011600     PERFORM 1000-INITIALIZE
+011700     PERFORM 2000-PRINT-LOANS THRU 2000-PRINT-LOANS-EXIT
+011800         UNTIL END-OF-LOANRPTIN
+011900     PERFORM 9000-TERMINATE
+012000     GOBACK.
+012100
+012200*--------------------------------------------------------------*
+012300* 1000-INITIALIZE                                              *
+012400*--------------------------------------------------------------*
+012500 1000-INITIALIZE.
+012600     OPEN INPUT LOANRPTIN
+012700     OPEN OUTPUT LOANPRNT
+012800     READ LOANRPTIN
+012900         AT END MOVE "Y" TO WS-EOF-SW
+013000     END-READ.
+013100
+013200*--------------------------------------------------------------*
+013300* 2000-PRINT-LOANS - ONE LOAN'S SCHEDULE PER ITERATION         *
+013400*--------------------------------------------------------------*
+013500 2000-PRINT-LOANS.
+013600     INITIALIZE WS-LOANINFO
+013700     MOVE RI-PRINCIPAL  TO WS-PRINCIPAL
+013800     MOVE RI-LOANTERM   TO WS-LOANTERM
+013900     MOVE RI-RATE       TO WS-RATE
+013950     MOVE RI-FIRST-PMT-YEAR  TO WS-FIRST-PMT-YEAR
+013960     MOVE RI-FIRST-PMT-MONTH TO WS-FIRST-PMT-MONTH
+014000
+014100     CALL "LOANAMORT" USING
+014200         BY REFERENCE WS-LOANINFO
+014300         BY REFERENCE WS-OUTDATA
+014400
+014410     IF WS-LOANAMORT-STATUS NOT = "00"
+014420         DISPLAY "LOANRPT: LOAN " RI-LOAN-NUMBER
+014430             " REJECTED, STATUS=" WS-LOANAMORT-STATUS
+014440         GO TO 2000-PRINT-LOANS-SKIP
+014450     END-IF
+014500     MOVE ZERO TO WS-LINE-COUNT
+014550     MOVE ZERO TO WS-PAGE-COUNT
+014600
+014700     PERFORM 2100-PRINT-DETAIL THRU 2100-PRINT-DETAIL-EXIT
+014800         VARYING WS-MONTH-SUB FROM 1 BY 1
+014900         UNTIL WS-MONTH-SUB > WS-LOANTERM
+014910
+014920     IF WS-ANNUAL-INT-COUNT > ZERO
+014930         WRITE PRINT-LINE FROM SPACES
+014940         WRITE PRINT-LINE FROM WS-ANNUAL-HEADING
+014950         PERFORM 2250-PRINT-ANNUAL-SUMMARY
+014960             VARYING WS-YEAR-SUB FROM 1 BY 1
+014970             UNTIL WS-YEAR-SUB > WS-ANNUAL-INT-COUNT
+014980     END-IF
+015000
+015050 2000-PRINT-LOANS-SKIP.
+015100     READ LOANRPTIN
+015200         AT END MOVE "Y" TO WS-EOF-SW
+015300     END-READ.
+015400
+015500 2000-PRINT-LOANS-EXIT.
+015600     EXIT.
+015700
+015800*--------------------------------------------------------------*
+015900* 2100-PRINT-DETAIL - ONE MONTH OF SCHEDULE, NEW PAGE EVERY N  *
+016000*--------------------------------------------------------------*
+016100 2100-PRINT-DETAIL.
+016200     IF WS-LINE-COUNT = ZERO
+016300         PERFORM 2200-PRINT-HEADERS THRU 2200-PRINT-HEADERS-EXIT
+016400     END-IF
+016500
+016600     MOVE WS-MONTH-SUB                  TO WD-MONTH
+016700     MOVE WS-OUTINTPAID(WS-MONTH-SUB)    TO WD-INTPAID
+016800     MOVE WS-OUTPRINCPAID(WS-MONTH-SUB)  TO WD-PRINCPAID
+016900     MOVE WS-OUTPAYMENT(WS-MONTH-SUB)    TO WD-PAYMENT
+017000     MOVE WS-OUTBALANCE(WS-MONTH-SUB)    TO WD-BALANCE
+017100     WRITE PRINT-LINE FROM WS-DETAIL-LINE
+017200     ADD 1 TO WS-LINE-COUNT
+017300
+017400     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+017500         MOVE ZERO TO WS-LINE-COUNT
+017600     END-IF.
+017700
+017800 2100-PRINT-DETAIL-EXIT.
+017900     EXIT.
+018000
+018100*--------------------------------------------------------------*
+018200* 2200-PRINT-HEADERS - PAGE BREAK AND COLUMN HEADINGS          *
+018300*--------------------------------------------------------------*
+018400 2200-PRINT-HEADERS.
+018500     ADD 1 TO WS-PAGE-COUNT
+018600     MOVE RI-LOAN-NUMBER     TO WH1-LOAN-NUMBER
+018700     MOVE RI-BORROWER-NAME   TO WH1-BORROWER-NAME
+018800     MOVE WS-PAGE-COUNT      TO WH1-PAGE-NUMBER
+018900
+019000     IF WS-PAGE-COUNT > 1
+019100         WRITE PRINT-LINE FROM SPACES
+019200     END-IF
+019300     WRITE PRINT-LINE FROM WS-HEADING-1
+019400     WRITE PRINT-LINE FROM WS-HEADING-2.
+019500
+019600 2200-PRINT-HEADERS-EXIT.
+019700     EXIT.
+019800
+019810*--------------------------------------------------------------*
+019820* 2250-PRINT-ANNUAL-SUMMARY - ONE LINE PER CALENDAR YEAR OF     *
+019830*    INTEREST PAID, FOR THE BORROWER'S 1098 SUPPORTING DETAIL  *
+019840*--------------------------------------------------------------*
+019850 2250-PRINT-ANNUAL-SUMMARY.
+019860     MOVE WS-AI-YEAR(WS-YEAR-SUB)      TO WA-YEAR
+019870     MOVE WS-AI-INTEREST(WS-YEAR-SUB)  TO WA-INTEREST
+019880     WRITE PRINT-LINE FROM WS-ANNUAL-LINE.
+019890
+019900 2250-PRINT-ANNUAL-SUMMARY-EXIT.
+019910     EXIT.
+019920
+019930*--------------------------------------------------------------*
+020000* 9000-TERMINATE                                               *
+020100*--------------------------------------------------------------*
+020200 9000-TERMINATE.
+020300     CLOSE LOANRPTIN
+020400     CLOSE LOANPRNT.
+020500
+020600 END PROGRAM LOANRPT.
