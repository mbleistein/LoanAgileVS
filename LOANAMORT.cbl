@@ -14,6 +14,28 @@
        01 INTPAID    PIC S9(9)V9(9).
        01 TOTINTPAID PIC S9(9)V9(9).
        01 PRINCPAID  PIC S9(8)V99 COMP-3.
+       01 CUR-RATE      PIC S9(9)V9(9) COMP-3.
+       01 TERM-REMAINING PIC S9(4) COMP.
+       01 RESET-SUB     PIC S9(4) COMP VALUE 1.
+       01 CAL-YEAR      PIC 9(4).
+       01 CAL-MONTH     PIC 9(2).
+       01 YEAR-SUB       PIC S9(4) COMP VALUE ZERO.
+       01 YEAR-INT-ACCUM PIC S9(9)V99 COMP-3.
+       01 NEED-NEW-YEAR-SW PIC X(1).
+           88 NEW-YEAR-NEEDED VALUE "Y".
+       01 ORIGINAL-PRINCIPAL PIC S9(8)V99 COMP-3.
+       01 PRINCPAID-TOTAL    PIC S9(9)V99 COMP-3.
+       01 PRINCPAID-HIPREC   PIC S9(9)V9(9) COMP-3.
+       01 HIPREC-PRINCPAID-TOTAL PIC S9(9)V9(9) COMP-3.
+       01 PERIODS-PER-YEAR   PIC S9(4) COMP VALUE 12.
+       01 DAYS-IN-PERIOD     PIC S9(3) COMP.
+       01 LEAP-YEAR-SW       PIC X(1).
+           88 IS-LEAP-YEAR VALUE "Y".
+       01 YEAR-REMAINDER     PIC S9(4) COMP.
+       01 MONTH-DAYS-LIT     PIC X(24)
+                                 VALUE "312831303130313130313031".
+       01 MONTH-DAYS-TABLE REDEFINES MONTH-DAYS-LIT.
+           05 MONTH-DAYS     PIC 9(2) OCCURS 12 TIMES.
        01 WORK-FIELDS.
           03 WRK-MESSAGE         PIC X(40) VALUE "CALCULATING PAYMENT".
           03 WRK-RATE            PIC S9(9)V9(9) COMP-3.
@@ -25,55 +47,286 @@
            03 PRINCIPAL              PIC S9(8) COMP-3.
            03 LOANTERM               PIC S9(8) COMP-3.
            03 RATE                   PIC S9(9)V9(9).
-           
+           03 FIRST-PMT-YEAR         PIC 9(4).
+           03 FIRST-PMT-MONTH        PIC 9(2).
+           03 PAYMENT-FREQUENCY      PIC X(1).
+               88 FREQ-MONTHLY           VALUE "M" " ".
+               88 FREQ-BIWEEKLY          VALUE "B".
+               88 FREQ-WEEKLY            VALUE "W".
+           03 PRIOR-INTEREST-PAID    PIC S9(9)V99 COMP-3.
+           03 DAY-COUNT-METHOD       PIC X(1).
+               88 DC-30-360              VALUE "3" " ".
+               88 DC-ACTUAL-365          VALUE "A".
+           03 ESCROW-AMT             PIC S9(7)V99 COMP-3.
+           03 BALLOON-TERM           PIC S9(8) COMP-3.
+           03 RATE-RESET-COUNT       PIC S9(4) COMP.
+      *    Fixed-size: RATE-RESET-COUNT alone governs how many of
+      *    these 12 entries are in use. A record may have only one
+      *    variable-length (DEPENDING ON) table, and it must be the
+      *    last item in the record - EXTRA-PRINCIPAL holds that spot.
+           03 RATE-RESETS OCCURS 12 TIMES.
+               05 RESET-EFF-MONTH    PIC S9(4) COMP.
+               05 RESET-RATE         PIC S9(9)V9(9).
+           03 EXTRA-PRINCIPAL OCCURS 1 TO 480 DEPENDING ON LOANTERM.
+               05 EXTRA-PRIN-AMT     PIC S9(8)V99 COMP-3.
+
        01 OUTDATA.
+           03 OUTTOTINTPAID  PIC $$,$$$.99.
+           03 ANNUAL-INTEREST-COUNT PIC S9(4) COMP.
+      *    Fixed-size for the same reason as RATE-RESETS above:
+      *    ANNUAL-INTEREST-COUNT governs how many of these 40 entries
+      *    are in use, leaving PAYMENTS as the record's sole, final
+      *    variable-length table.
+           03 ANNUAL-INTEREST OCCURS 40 TIMES.
+               05 AI-YEAR        PIC 9(4).
+               05 AI-INTEREST    PIC S9(9)V99 COMP-3.
+           03 RECON-VARIANCE PIC S9(8)V99 COMP-3.
+           03 RECON-FLAG     PIC X(1).
+               88 RECON-OK       VALUE "Y".
+           03 LOANAMORT-STATUS PIC X(2).
+               88 STATUS-OK              VALUE "00".
+               88 STATUS-BAD-TERM        VALUE "10".
+               88 STATUS-TERM-TOO-LARGE  VALUE "20".
+               88 STATUS-BAD-RATE        VALUE "30".
            03 PAYMENTS OCCURS 1 TO 480 DEPENDING ON LOANTERM.
                05 OUTINTPAID     PIC $$,$$$.99.
                05 OUTPRINCPAID   PIC $$,$$$.99.
                05 OUTPAYMENT     PIC $$,$$$.99.
                05 OUTBALANCE     PIC $$$,$$$.99.
-           03 OUTTOTINTPAID  PIC $$,$$$.99.
+               05 OUTESCROW      PIC $$,$$$.99.
+               05 OUTLATE-FLAG   PIC X(1).
+                   88 PAYMENT-LATE   VALUE "Y".
+               05 OUTLATEFEE     PIC $,$$$.99.
        
        
        PROCEDURE DIVISION USING LOANINFO
                                 OUTDATA.
-                   
+
+           MOVE "00" TO LOANAMORT-STATUS
+           PERFORM EDIT-LOANINFO THRU EDIT-LOANINFO-EXIT
+           IF NOT STATUS-OK
+               GO TO 9999-EXIT
+           END-IF
+
+           EVALUATE TRUE
+               WHEN FREQ-BIWEEKLY
+                   MOVE 26 TO PERIODS-PER-YEAR
+               WHEN FREQ-WEEKLY
+                   MOVE 52 TO PERIODS-PER-YEAR
+               WHEN OTHER
+                   MOVE 12 TO PERIODS-PER-YEAR
+           END-EVALUATE
+
+           MOVE RATE              TO CUR-RATE
+           MOVE PRINCIPAL         TO ORIGINAL-PRINCIPAL
+           MOVE PRIOR-INTEREST-PAID TO TOTINTPAID
+           MOVE ZERO              TO PRINCPAID-TOTAL
+           MOVE ZERO              TO HIPREC-PRINCPAID-TOTAL
+           MOVE 1                 TO RESET-SUB
+           MOVE LOANTERM TO TERM-REMAINING
            PERFORM CALC-PAYMENT
            MOVE WRK-PAYMENT TO DECPAYMENT
-           
-           
+
+           IF FIRST-PMT-MONTH = ZERO
+               MOVE 1 TO FIRST-PMT-MONTH
+           END-IF
+           MOVE FIRST-PMT-YEAR  TO CAL-YEAR
+           MOVE FIRST-PMT-MONTH TO CAL-MONTH
+           MOVE ZERO TO YEAR-SUB
+           MOVE ZERO TO YEAR-INT-ACCUM
+           MOVE "Y" TO NEED-NEW-YEAR-SW
+
+
            PERFORM VARYING MONTH FROM 1 BY 1 UNTIL MONTH > LOANTERM
-               COMPUTE INTPAID ROUNDED = PRINCIPAL * ((RATE / 100) /12)
+      *    ARM re-pricing: when a rate reset is effective this month,
+      *    re-amortize the remaining balance over the remaining term
+      *    at the new rate.
+               IF RESET-SUB <= RATE-RESET-COUNT
+                   IF MONTH = RESET-EFF-MONTH(RESET-SUB)
+                       MOVE RESET-RATE(RESET-SUB) TO CUR-RATE
+                       COMPUTE TERM-REMAINING = LOANTERM - MONTH + 1
+                       PERFORM CALC-PAYMENT
+                       MOVE WRK-PAYMENT TO DECPAYMENT
+                       ADD 1 TO RESET-SUB
+                   END-IF
+               END-IF
+
+               IF DC-ACTUAL-365
+                   PERFORM CALC-DAYS-IN-PERIOD
+                   COMPUTE INTPAID ROUNDED =
+                       PRINCIPAL * (CUR-RATE / 100) *
+                           (DAYS-IN-PERIOD / 365)
+               ELSE
+                   COMPUTE INTPAID ROUNDED =
+                       PRINCIPAL * ((CUR-RATE / 100) / PERIODS-PER-YEAR)
+               END-IF
                COMPUTE TOTINTPAID = TOTINTPAID + INTPAID
-               
+
+      *    Per-calendar-year interest subtotal, for 1098 reporting.
+               IF NEW-YEAR-NEEDED
+                   ADD 1 TO YEAR-SUB
+                   MOVE CAL-YEAR TO AI-YEAR(YEAR-SUB)
+                   MOVE ZERO     TO YEAR-INT-ACCUM
+                   MOVE "N"      TO NEED-NEW-YEAR-SW
+               END-IF
+               ADD INTPAID TO YEAR-INT-ACCUM
+
+      *    A balloon note amortizes on LOANTERM but comes due, and
+      *    must pay off the remaining balance, at BALLOON-TERM.
                IF MONTH = LOANTERM
+                  OR (BALLOON-TERM > ZERO AND MONTH = BALLOON-TERM)
                    COMPUTE DECPAYMENT = INTPAID + PRINCIPAL
-               END-IF    
-               
+               END-IF
+
+      *    Keep a full-precision shadow of this period's principal
+      *    paid, computed the same way but never clamped to the
+      *    remaining balance, so RECONCILE-PRINCIPAL has something
+      *    that can actually diverge from the 2-decimal schedule.
+               COMPUTE PRINCPAID-HIPREC ROUNDED = DECPAYMENT - INTPAID
+                                   + EXTRA-PRIN-AMT(MONTH)
+               IF PRINCPAID-HIPREC > PRINCIPAL
+                   COMPUTE PRINCPAID-HIPREC = PRINCIPAL
+               END-IF
+               ADD PRINCPAID-HIPREC TO HIPREC-PRINCPAID-TOTAL
+
                COMPUTE PRINCPAID = DECPAYMENT - INTPAID
+                                   + EXTRA-PRIN-AMT(MONTH)
+               IF PRINCPAID > PRINCIPAL
+                   COMPUTE PRINCPAID = PRINCIPAL
+                   COMPUTE DECPAYMENT = INTPAID + PRINCPAID
+               END-IF
                COMPUTE PRINCIPAL ROUNDED = PRINCIPAL - PRINCPAID
+               ADD PRINCPAID TO PRINCPAID-TOTAL
                MOVE PRINCPAID   TO OUTPRINCPAID(MONTH)
                MOVE INTPAID     TO OUTINTPAID(MONTH)
                MOVE DECPAYMENT  TO OUTPAYMENT(MONTH)
                MOVE PRINCIPAL   TO OUTBALANCE(MONTH)
-               
+               MOVE ESCROW-AMT  TO OUTESCROW(MONTH)
+               MOVE "N"         TO OUTLATE-FLAG(MONTH)
+               MOVE ZERO        TO OUTLATEFEE(MONTH)
+
+               IF CAL-MONTH = 12 OR MONTH = LOANTERM
+                       OR (PRINCIPAL = ZERO AND MONTH < LOANTERM)
+                   MOVE YEAR-INT-ACCUM TO AI-INTEREST(YEAR-SUB)
+                   MOVE "Y" TO NEED-NEW-YEAR-SW
+               END-IF
+               IF CAL-MONTH = 12
+                   MOVE 1 TO CAL-MONTH
+                   ADD 1 TO CAL-YEAR
+               ELSE
+                   ADD 1 TO CAL-MONTH
+               END-IF
+
+               IF PRINCIPAL = ZERO AND MONTH < LOANTERM
+                   PERFORM ZERO-REMAINING-MONTHS
+                   EXIT PERFORM
+               END-IF
+
            END-PERFORM
+           MOVE YEAR-SUB   TO ANNUAL-INTEREST-COUNT
            MOVE TOTINTPAID TO         OUTTOTINTPAID
+           PERFORM RECONCILE-PRINCIPAL
 
+       9999-EXIT.
            GOBACK.
-           
+
+      *    Guard against a bad loan record before CALC-PAYMENT's
+      *    divide or the PAYMENTS table's OCCURS bounds are touched.
+       EDIT-LOANINFO.
+           EVALUATE TRUE
+               WHEN LOANTERM <= ZERO
+                   MOVE "10" TO LOANAMORT-STATUS
+               WHEN LOANTERM > 480
+                   MOVE "20" TO LOANAMORT-STATUS
+               WHEN RATE < ZERO
+                   MOVE "30" TO LOANAMORT-STATUS
+               WHEN OTHER
+                   MOVE "00" TO LOANAMORT-STATUS
+           END-EVALUATE.
+
+       EDIT-LOANINFO-EXIT.
+           EXIT.
+
        CALC-PAYMENT.
 
-           IF RATE = ZERO
-               COMPUTE WRK-PAYMENT ROUNDED = PRINCIPAL / LOANTERM
+           IF CUR-RATE = ZERO
+               COMPUTE WRK-PAYMENT ROUNDED = PRINCIPAL / TERM-REMAINING
            ELSE
-               COMPUTE WRK-RATE = (RATE / 100) / 12
+               COMPUTE WRK-RATE = (CUR-RATE / 100) / PERIODS-PER-YEAR
                COMPUTE WRK-PAYMENT ROUNDED = (PRINCIPAL * WRK-RATE) /
-                 (1 - (1 / ((1 + WRK-RATE) ** (LOANTERM))))
+                 (1 - (1 / ((1 + WRK-RATE) ** (TERM-REMAINING))))
            END-IF.
 
        CALC-PAYMENT-EXIT.
            EXIT.
-           
-          
-       END PROGRAM.
+
+      *    Actual/365 day count: days in the current calendar month,
+      *    adjusting February for a leap year.
+       CALC-DAYS-IN-PERIOD.
+           MOVE MONTH-DAYS(CAL-MONTH) TO DAYS-IN-PERIOD
+           IF CAL-MONTH = 2
+               DIVIDE CAL-YEAR BY 4 GIVING YEAR-REMAINDER
+                   REMAINDER YEAR-REMAINDER
+               IF YEAR-REMAINDER = ZERO
+                   MOVE "Y" TO LEAP-YEAR-SW
+               ELSE
+                   MOVE "N" TO LEAP-YEAR-SW
+               END-IF
+               DIVIDE CAL-YEAR BY 100 GIVING YEAR-REMAINDER
+                   REMAINDER YEAR-REMAINDER
+               IF YEAR-REMAINDER = ZERO
+                   DIVIDE CAL-YEAR BY 400 GIVING YEAR-REMAINDER
+                       REMAINDER YEAR-REMAINDER
+                   IF YEAR-REMAINDER = ZERO
+                       MOVE "Y" TO LEAP-YEAR-SW
+                   ELSE
+                       MOVE "N" TO LEAP-YEAR-SW
+                   END-IF
+               END-IF
+               IF IS-LEAP-YEAR
+                   ADD 1 TO DAYS-IN-PERIOD
+               END-IF
+           END-IF.
+
+       CALC-DAYS-IN-PERIOD-EXIT.
+           EXIT.
+
+      *    Rounding reconciliation: the schedule's 2-decimal
+      *    PRINCPAID-TOTAL always telescopes to exactly
+      *    ORIGINAL-PRINCIPAL because the final/balloon/cap logic
+      *    forces it to - comparing those two is a tautology, never
+      *    a real check. Instead compare against HIPREC-PRINCPAID-
+      *    TOTAL, the same per-period calculation carried at full
+      *    precision and never clamped, so any accumulated per-
+      *    period truncation shows up here as genuine drift.
+       RECONCILE-PRINCIPAL.
+           COMPUTE RECON-VARIANCE =
+               HIPREC-PRINCPAID-TOTAL - PRINCPAID-TOTAL
+           IF RECON-VARIANCE >= -0.01 AND RECON-VARIANCE <= 0.01
+               MOVE "Y" TO RECON-FLAG
+           ELSE
+               MOVE "N" TO RECON-FLAG
+           END-IF.
+
+       RECONCILE-PRINCIPAL-EXIT.
+           EXIT.
+
+      *    When extra principal pays the loan off before LOANTERM,
+      *    fill out the remainder of the schedule as paid-in-full
+      *    rather than leaving trailing PAYMENTS rows unset.
+       ZERO-REMAINING-MONTHS.
+           PERFORM VARYING MONTH FROM MONTH BY 1
+                   UNTIL MONTH > LOANTERM
+               MOVE ZERO TO OUTPRINCPAID(MONTH)
+               MOVE ZERO TO OUTINTPAID(MONTH)
+               MOVE ZERO TO OUTPAYMENT(MONTH)
+               MOVE ZERO TO OUTBALANCE(MONTH)
+               MOVE ZERO TO OUTESCROW(MONTH)
+               MOVE "N"  TO OUTLATE-FLAG(MONTH)
+               MOVE ZERO TO OUTLATEFEE(MONTH)
+           END-PERFORM.
+
+       ZERO-REMAINING-MONTHS-EXIT.
+           EXIT.
+
+       END PROGRAM LOANAMORT.
