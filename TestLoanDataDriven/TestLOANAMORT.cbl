@@ -13,13 +13,36 @@
          03 PRINCIPAL PIC S9(8) COMP-3.
          03 LOANTERM PIC S9(8) COMP-3.
          03 RATE PIC S9(9)V9(9).
+         03 FIRST-PMT-YEAR PIC 9(4).
+         03 FIRST-PMT-MONTH PIC 9(2).
+         03 PAYMENT-FREQUENCY PIC X(1).
+         03 PRIOR-INTEREST-PAID PIC S9(9)V99 COMP-3.
+         03 DAY-COUNT-METHOD PIC X(1).
+         03 ESCROW-AMT PIC S9(7)V99 COMP-3.
+         03 BALLOON-TERM PIC S9(8) COMP-3.
+         03 RATE-RESET-COUNT PIC S9(4) COMP.
+         03 RATE-RESETS OCCURS 12 TIMES.
+           05 RESET-EFF-MONTH PIC S9(4) COMP.
+           05 RESET-RATE PIC S9(9)V9(9).
+         03 EXTRA-PRINCIPAL OCCURS 1 TO 480 DEPENDING ON LOANTERM.
+           05 EXTRA-PRIN-AMT PIC S9(8)V99 COMP-3.
        01 OUTDATA.
-         03 PAYMENTS occurs 480 depending on LOANTERM.
+         03 OUTTOTINTPAID PIC $$,$(3).99.
+         03 ANNUAL-INTEREST-COUNT PIC S9(4) COMP.
+         03 ANNUAL-INTEREST OCCURS 40 TIMES.
+           05 AI-YEAR PIC 9(4).
+           05 AI-INTEREST PIC S9(9)V99 COMP-3.
+         03 RECON-VARIANCE PIC S9(8)V99 COMP-3.
+         03 RECON-FLAG PIC X(1).
+         03 LOANAMORT-STATUS PIC X(2).
+         03 PAYMENTS occurs 1 to 480 depending on LOANTERM.
            05 OUTINTPAID PIC $$,$(3).99.
            05 OUTPRINCPAID PIC $$,$(3).99.
            05 OUTPAYMENT PIC $$,$(3).99.
            05 OUTBALANCE PIC $(3),$(3).99.
-         03 OUTTOTINTPAID PIC $$,$(3).99.
+           05 OUTESCROW PIC $$,$(3).99.
+           05 OUTLATE-FLAG PIC X(1).
+           05 OUTLATEFEE PIC $,$(3).99.
 
       *> CSV test data items
        01 mfu-dd-principal is MFU-DD-VALUE external.
