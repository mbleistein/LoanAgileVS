@@ -0,0 +1,341 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LOANCMPR.
+000300 AUTHOR. LOAN-SYSTEMS-GROUP.
+000400 INSTALLATION. LOAN-SERVICING-DATA-CENTER.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*  2026-08-09  LSG  Initial version. Runs two LOANINFO         *
+001000*               scenarios for the same principal through       *
+001100*               LOANAMORT and prints a side-by-side delta       *
+001200*               report so a loan officer can show a borrower   *
+001300*               what a different rate or term would look like. *
+001400*--------------------------------------------------------------*
+001500
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER. IBM-370.
+001900 OBJECT-COMPUTER. IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT LOANCMPRIN ASSIGN TO "LOANCMPRIN"
+002300         ORGANIZATION IS SEQUENTIAL.
+002400     SELECT LOANCMPRT ASSIGN TO "LOANCMPRT"
+002500         ORGANIZATION IS SEQUENTIAL.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900*--------------------------------------------------------------*
+003000* LOANCMPRIN - ONE PAIR OF SCENARIOS TO COMPARE PER RECORD      *
+003100*--------------------------------------------------------------*
+003200 FD  LOANCMPRIN
+003300     RECORDING MODE IS F.
+003400 01  LOANCMPRIN-RECORD.
+003500     05 CM-LOAN-NUMBER           PIC X(10).
+003600     05 CM-PRINCIPAL             PIC S9(8)      COMP-3.
+003700     05 CM-LOANTERM-A            PIC S9(8)      COMP-3.
+003800     05 CM-RATE-A                PIC S9(9)V9(9).
+003900     05 CM-LOANTERM-B            PIC S9(8)      COMP-3.
+004000     05 CM-RATE-B                PIC S9(9)V9(9).
+004050     05 CM-FIRST-PMT-YEAR        PIC 9(04).
+004060     05 CM-FIRST-PMT-MONTH       PIC 9(02).
+004100
+004200*--------------------------------------------------------------*
+004300* LOANCMPRT - PRINT FILE FOR THE WHAT-IF DELTA REPORT           *
+004400*--------------------------------------------------------------*
+004500 FD  LOANCMPRT
+004600     RECORDING MODE IS F.
+004700 01  PRINT-LINE                  PIC X(80).
+004800
+004900 WORKING-STORAGE SECTION.
+005000 77  WS-EOF-SW                   PIC X(01)      VALUE "N".
+005100     88 END-OF-LOANCMPRIN                         VALUE "Y".
+005200 77  WS-PAYMENT-A                PIC S9(7)V99   COMP-3.
+005300 77  WS-PAYMENT-B                PIC S9(7)V99   COMP-3.
+005400 77  WS-PAYMENT-DIFF             PIC S9(7)V99   COMP-3.
+005500 77  WS-TOTINT-A                 PIC S9(9)V99   COMP-3.
+005600 77  WS-TOTINT-B                 PIC S9(9)V99   COMP-3.
+005700 77  WS-TOTINT-DIFF              PIC S9(9)V99   COMP-3.
+005800 77  WS-TERM-DIFF                PIC S9(8)      COMP-3.
+005810 77  WS-A-PAYOFF-TOTAL-MOS       PIC S9(6)      COMP-3.
+005820 77  WS-B-PAYOFF-TOTAL-MOS       PIC S9(6)      COMP-3.
+005830 77  WS-A-PAYOFF-MONTH-REM       PIC S9(4)      COMP.
+005840 77  WS-B-PAYOFF-MONTH-REM       PIC S9(4)      COMP.
+005900
+006000 01  WS-HEADING-1.
+006100     05 FILLER              PIC X(10)  VALUE "LOAN NO.: ".
+006200     05 WH1-LOAN-NUMBER     PIC X(10).
+006300     05 FILLER              PIC X(16)  VALUE SPACES.
+006400     05 FILLER              PIC X(19)  VALUE "WHAT-IF COMPARISON".
+006500
+006600 01  WS-HEADING-2.
+006700     05 FILLER              PIC X(20)  VALUE SPACES.
+006800     05 FILLER              PIC X(15)  VALUE "   SCENARIO A".
+006900     05 FILLER              PIC X(15)  VALUE "   SCENARIO B".
+007000     05 FILLER              PIC X(15)  VALUE "  DIFFERENCE".
+007100
+007200 01  WS-DETAIL-TERM.
+007300     05 FILLER                   PIC X(20)  VALUE "TERM (MONTHS)".
+007400     05 WD-TERM-A                PIC ZZZZ9.
+007500     05 FILLER                   PIC X(10)  VALUE SPACES.
+007600     05 WD-TERM-B                PIC ZZZZ9.
+007700     05 FILLER                   PIC X(10)  VALUE SPACES.
+007800     05 WD-TERM-DIFF             PIC -ZZZZ9.
+007900
+007910 01  WS-DETAIL-PAYOFF.
+007920     05 FILLER                   PIC X(20)  VALUE "PAYOFF DATE".
+007930     05 WD-PAYOFF-A-YEAR         PIC 9(4).
+007940     05 FILLER                   PIC X(01)  VALUE "-".
+007950     05 WD-PAYOFF-A-MONTH        PIC 99.
+007960     05 FILLER                   PIC X(08)  VALUE SPACES.
+007970     05 WD-PAYOFF-B-YEAR         PIC 9(4).
+007980     05 FILLER                   PIC X(01)  VALUE "-".
+007990     05 WD-PAYOFF-B-MONTH        PIC 99.
+007995     05 FILLER                   PIC X(08)  VALUE SPACES.
+007998     05 WD-PAYOFF-DIFF-MOS       PIC -ZZZZ9.
+007999
+008000 01  WS-DETAIL-PAYMENT.
+008100     05 FILLER              PIC X(20)  VALUE "MONTHLY PAYMENT".
+008200     05 WD-PAYMENT-A             PIC $$,$$$.99.
+008300     05 FILLER                   PIC X(04)  VALUE SPACES.
+008400     05 WD-PAYMENT-B             PIC $$,$$$.99.
+008500     05 FILLER                   PIC X(04)  VALUE SPACES.
+008600     05 WD-PAYMENT-DIFF          PIC -$$,$$$.99.
+008700
+008800 01  WS-DETAIL-TOTINT.
+008900     05 FILLER              PIC X(20)  VALUE
+009000         "TOTAL INTEREST PAID".
+009050     05 WD-TOTINT-A              PIC $$$,$$$.99.
+009100     05 FILLER                   PIC X(02)  VALUE SPACES.
+009200     05 WD-TOTINT-B              PIC $$$,$$$.99.
+009300     05 FILLER                   PIC X(02)  VALUE SPACES.
+009400     05 WD-TOTINT-DIFF           PIC -$$$,$$$.99.
+009500
+009600*--------------------------------------------------------------*
+009700* LINKAGE WORK AREAS PASSED TO LOANAMORT - SCENARIO A           *
+009800*--------------------------------------------------------------*
+009900 01  WS-LOANINFO-A.
+010000     05 WS-A-PRINCIPAL           PIC S9(8)      COMP-3.
+010100     05 WS-A-LOANTERM            PIC S9(8)      COMP-3.
+010200     05 WS-A-RATE                PIC S9(9)V9(9).
+010300     05 WS-A-FIRST-PMT-YEAR      PIC 9(4).
+010400     05 WS-A-FIRST-PMT-MONTH     PIC 9(2).
+010500     05 WS-A-PAYMENT-FREQUENCY   PIC X(1).
+010600     05 WS-A-PRIOR-INTEREST-PAID PIC S9(9)V99   COMP-3.
+010700     05 WS-A-DAY-COUNT-METHOD    PIC X(1).
+010800     05 WS-A-ESCROW-AMT          PIC S9(7)V99   COMP-3.
+010900     05 WS-A-BALLOON-TERM        PIC S9(8)      COMP-3.
+011000     05 WS-A-RATE-RESET-COUNT    PIC S9(4)      COMP.
+011100     05 WS-A-RATE-RESETS OCCURS 12 TIMES.
+011300         10 WS-A-RESET-EFF-MONTH PIC S9(4)      COMP.
+011400         10 WS-A-RESET-RATE      PIC S9(9)V9(9).
+011500     05 WS-A-EXTRA-PRINCIPAL OCCURS 1 TO 480 TIMES
+011600         DEPENDING ON WS-A-LOANTERM.
+011700         10 WS-A-EXTRA-PRIN-AMT  PIC S9(8)V99   COMP-3.
+011800
+011900 01  WS-OUTDATA-A.
+011950     05 WS-A-OUTTOTINTPAID       PIC $$,$$$.99.
+011970     05 WS-A-ANNUAL-INT-COUNT    PIC S9(4)      COMP.
+011980     05 WS-A-ANNUAL-INTEREST OCCURS 40 TIMES.
+011990         10 WS-A-AI-YEAR         PIC 9(4).
+011995         10 WS-A-AI-INTEREST     PIC S9(9)V99   COMP-3.
+011996     05 WS-A-RECON-VARIANCE      PIC S9(8)V99   COMP-3.
+011997     05 WS-A-RECON-FLAG          PIC X(1).
+011998     05 WS-A-LOANAMORT-STATUS    PIC X(2).
+012000     05 WS-A-PAYMENTS OCCURS 1 TO 480 TIMES
+012100         DEPENDING ON WS-A-LOANTERM.
+012200         10 WS-A-OUTINTPAID      PIC $$,$$$.99.
+012300         10 WS-A-OUTPRINCPAID    PIC $$,$$$.99.
+012400         10 WS-A-OUTPAYMENT      PIC $$,$$$.99.
+012500         10 WS-A-OUTBALANCE      PIC $$$,$$$.99.
+012600         10 WS-A-OUTESCROW       PIC $$,$$$.99.
+012700         10 WS-A-OUTLATE-FLAG    PIC X(1).
+012800         10 WS-A-OUTLATEFEE      PIC $,$$$.99.
+013800
+013900*--------------------------------------------------------------*
+014000* LINKAGE WORK AREAS PASSED TO LOANAMORT - SCENARIO B           *
+014100*--------------------------------------------------------------*
+014200 01  WS-LOANINFO-B.
+014300     05 WS-B-PRINCIPAL           PIC S9(8)      COMP-3.
+014400     05 WS-B-LOANTERM            PIC S9(8)      COMP-3.
+014500     05 WS-B-RATE                PIC S9(9)V9(9).
+014600     05 WS-B-FIRST-PMT-YEAR      PIC 9(4).
+014700     05 WS-B-FIRST-PMT-MONTH     PIC 9(2).
+014800     05 WS-B-PAYMENT-FREQUENCY   PIC X(1).
+014900     05 WS-B-PRIOR-INTEREST-PAID PIC S9(9)V99   COMP-3.
+015000     05 WS-B-DAY-COUNT-METHOD    PIC X(1).
+015100     05 WS-B-ESCROW-AMT          PIC S9(7)V99   COMP-3.
+015200     05 WS-B-BALLOON-TERM        PIC S9(8)      COMP-3.
+015300     05 WS-B-RATE-RESET-COUNT    PIC S9(4)      COMP.
+015400     05 WS-B-RATE-RESETS OCCURS 12 TIMES.
+015600         10 WS-B-RESET-EFF-MONTH PIC S9(4)      COMP.
+015700         10 WS-B-RESET-RATE      PIC S9(9)V9(9).
+015800     05 WS-B-EXTRA-PRINCIPAL OCCURS 1 TO 480 TIMES
+015900         DEPENDING ON WS-B-LOANTERM.
+016000         10 WS-B-EXTRA-PRIN-AMT  PIC S9(8)V99   COMP-3.
+016100
+016200 01  WS-OUTDATA-B.
+016250     05 WS-B-OUTTOTINTPAID       PIC $$,$$$.99.
+016270     05 WS-B-ANNUAL-INT-COUNT    PIC S9(4)      COMP.
+016280     05 WS-B-ANNUAL-INTEREST OCCURS 40 TIMES.
+016290         10 WS-B-AI-YEAR         PIC 9(4).
+016295         10 WS-B-AI-INTEREST     PIC S9(9)V99   COMP-3.
+016296     05 WS-B-RECON-VARIANCE      PIC S9(8)V99   COMP-3.
+016297     05 WS-B-RECON-FLAG          PIC X(1).
+016298     05 WS-B-LOANAMORT-STATUS    PIC X(2).
+016300     05 WS-B-PAYMENTS OCCURS 1 TO 480 TIMES
+016400         DEPENDING ON WS-B-LOANTERM.
+016500         10 WS-B-OUTINTPAID      PIC $$,$$$.99.
+016600         10 WS-B-OUTPRINCPAID    PIC $$,$$$.99.
+016700         10 WS-B-OUTPAYMENT      PIC $$,$$$.99.
+016800         10 WS-B-OUTBALANCE      PIC $$$,$$$.99.
+016900         10 WS-B-OUTESCROW       PIC $$,$$$.99.
+017000         10 WS-B-OUTLATE-FLAG    PIC X(1).
+017100         10 WS-B-OUTLATEFEE      PIC $,$$$.99.
+018100
+018200 PROCEDURE DIVISION.
+018300*--------------------------------------------------------------*
+018400* 0000-MAINLINE                                                *
+018500*--------------------------------------------------------------*
+018600 0000-MAINLINE.
+018700     PERFORM 1000-INITIALIZE
+018800     PERFORM 2000-COMPARE-LOANS THRU 2000-COMPARE-LOANS-EXIT
+018900         UNTIL END-OF-LOANCMPRIN
+019000     PERFORM 9000-TERMINATE
+019100     GOBACK.
+019200
+019300*--------------------------------------------------------------*
+019400* 1000-INITIALIZE                                              *
+019500*--------------------------------------------------------------*
+019600 1000-INITIALIZE.
+019700     OPEN INPUT LOANCMPRIN
+019800     OPEN OUTPUT LOANCMPRT
+019900     READ LOANCMPRIN
+020000         AT END MOVE "Y" TO WS-EOF-SW
+020100     END-READ.
+020200
+020300*--------------------------------------------------------------*
+020400* 2000-COMPARE-LOANS - RUN BOTH SCENARIOS FOR ONE LOAN          *
+020500*--------------------------------------------------------------*
+020600 2000-COMPARE-LOANS.
+020700     INITIALIZE WS-LOANINFO-A
+020800     MOVE CM-PRINCIPAL   TO WS-A-PRINCIPAL
+020900     MOVE CM-LOANTERM-A  TO WS-A-LOANTERM
+021000     MOVE CM-RATE-A      TO WS-A-RATE
+021010     MOVE CM-FIRST-PMT-YEAR  TO WS-A-FIRST-PMT-YEAR
+021020     MOVE CM-FIRST-PMT-MONTH TO WS-A-FIRST-PMT-MONTH
+021100
+021200     CALL "LOANAMORT" USING
+021300         BY REFERENCE WS-LOANINFO-A
+021400         BY REFERENCE WS-OUTDATA-A
+021500
+021600     INITIALIZE WS-LOANINFO-B
+021700     MOVE CM-PRINCIPAL   TO WS-B-PRINCIPAL
+021800     MOVE CM-LOANTERM-B  TO WS-B-LOANTERM
+021900     MOVE CM-RATE-B      TO WS-B-RATE
+021910     MOVE CM-FIRST-PMT-YEAR  TO WS-B-FIRST-PMT-YEAR
+021920     MOVE CM-FIRST-PMT-MONTH TO WS-B-FIRST-PMT-MONTH
+022000
+022100     CALL "LOANAMORT" USING
+022200         BY REFERENCE WS-LOANINFO-B
+022300         BY REFERENCE WS-OUTDATA-B
+022400
+022500     IF WS-A-LOANAMORT-STATUS NOT = "00"
+022600             OR WS-B-LOANAMORT-STATUS NOT = "00"
+022700         DISPLAY "LOANCMPR: LOAN " CM-LOAN-NUMBER
+022800             " REJECTED, STATUS A=" WS-A-LOANAMORT-STATUS
+022900             " STATUS B=" WS-B-LOANAMORT-STATUS
+023000         GO TO 2000-COMPARE-LOANS-SKIP
+023100     END-IF
+023200
+023300     PERFORM 2100-PRINT-COMPARISON THRU 2100-PRINT-COMPARISON-EXIT
+023400
+023500 2000-COMPARE-LOANS-SKIP.
+023600     READ LOANCMPRIN
+023700         AT END MOVE "Y" TO WS-EOF-SW
+023800     END-READ.
+023900
+024000 2000-COMPARE-LOANS-EXIT.
+024100     EXIT.
+024200
+024300*--------------------------------------------------------------*
+024400* 2100-PRINT-COMPARISON - DELTA REPORT FOR ONE LOAN             *
+024500*--------------------------------------------------------------*
+024600 2100-PRINT-COMPARISON.
+024700     MOVE CM-LOAN-NUMBER         TO WH1-LOAN-NUMBER
+024800
+024900     MOVE CM-LOANTERM-A          TO WD-TERM-A
+025000     MOVE CM-LOANTERM-B          TO WD-TERM-B
+025100     SUBTRACT CM-LOANTERM-B FROM CM-LOANTERM-A
+025200         GIVING WS-TERM-DIFF
+025300     MOVE WS-TERM-DIFF           TO WD-TERM-DIFF
+025310
+025320     PERFORM 2120-COMPUTE-PAYOFF-DATES
+025330         THRU 2120-COMPUTE-PAYOFF-DATES-EXIT
+025400
+025500     MOVE WS-A-OUTPAYMENT(1)     TO WS-PAYMENT-A
+025600     MOVE WS-B-OUTPAYMENT(1)     TO WS-PAYMENT-B
+025700     SUBTRACT WS-PAYMENT-B FROM WS-PAYMENT-A
+025800         GIVING WS-PAYMENT-DIFF
+025900     MOVE WS-A-OUTPAYMENT(1)     TO WD-PAYMENT-A
+026000     MOVE WS-B-OUTPAYMENT(1)     TO WD-PAYMENT-B
+026100     MOVE WS-PAYMENT-DIFF        TO WD-PAYMENT-DIFF
+026200
+026300     MOVE WS-A-OUTTOTINTPAID     TO WS-TOTINT-A
+026400     MOVE WS-B-OUTTOTINTPAID     TO WS-TOTINT-B
+026500     SUBTRACT WS-TOTINT-B FROM WS-TOTINT-A
+026600         GIVING WS-TOTINT-DIFF
+026700     MOVE WS-A-OUTTOTINTPAID     TO WD-TOTINT-A
+026800     MOVE WS-B-OUTTOTINTPAID     TO WD-TOTINT-B
+026900     MOVE WS-TOTINT-DIFF         TO WD-TOTINT-DIFF
+027000
+027100     WRITE PRINT-LINE FROM WS-HEADING-1
+027200     WRITE PRINT-LINE FROM WS-HEADING-2
+027300     WRITE PRINT-LINE FROM WS-DETAIL-TERM
+027310     WRITE PRINT-LINE FROM WS-DETAIL-PAYOFF
+027400     WRITE PRINT-LINE FROM WS-DETAIL-PAYMENT
+027500     WRITE PRINT-LINE FROM WS-DETAIL-TOTINT
+027600     WRITE PRINT-LINE FROM SPACES.
+027700
+027800 2100-PRINT-COMPARISON-EXIT.
+027900     EXIT.
+027901
+027902*--------------------------------------------------------------*
+027903* 2120-COMPUTE-PAYOFF-DATES - TURN EACH SCENARIO'S FIRST        *
+027904*    PAYMENT DATE AND TERM INTO AN ACTUAL PAYOFF YEAR/MONTH,    *
+027905*    AND DIFF THE TWO IN MONTHS, SINCE A LOAN OFFICER COMPARING *
+027906*    TERMS WANTS TO SEE THE CALENDAR PAYOFF DATES, NOT JUST A   *
+027907*    MONTH COUNT.                                               *
+027908*--------------------------------------------------------------*
+027909 2120-COMPUTE-PAYOFF-DATES.
+027910     COMPUTE WS-A-PAYOFF-TOTAL-MOS =
+027911         (CM-FIRST-PMT-YEAR * 12) + CM-FIRST-PMT-MONTH - 1
+027912         + (CM-LOANTERM-A - 1)
+027913     DIVIDE WS-A-PAYOFF-TOTAL-MOS BY 12
+027914         GIVING WD-PAYOFF-A-YEAR
+027915         REMAINDER WS-A-PAYOFF-MONTH-REM
+027916     ADD 1 WS-A-PAYOFF-MONTH-REM GIVING WD-PAYOFF-A-MONTH
+027917
+027918     COMPUTE WS-B-PAYOFF-TOTAL-MOS =
+027919         (CM-FIRST-PMT-YEAR * 12) + CM-FIRST-PMT-MONTH - 1
+027920         + (CM-LOANTERM-B - 1)
+027921     DIVIDE WS-B-PAYOFF-TOTAL-MOS BY 12
+027922         GIVING WD-PAYOFF-B-YEAR
+027923         REMAINDER WS-B-PAYOFF-MONTH-REM
+027924     ADD 1 WS-B-PAYOFF-MONTH-REM GIVING WD-PAYOFF-B-MONTH
+027925
+027926     SUBTRACT WS-B-PAYOFF-TOTAL-MOS FROM WS-A-PAYOFF-TOTAL-MOS
+027927         GIVING WD-PAYOFF-DIFF-MOS.
+027928
+027929 2120-COMPUTE-PAYOFF-DATES-EXIT.
+027930     EXIT.
+028000
+028100*--------------------------------------------------------------*
+028200* 9000-TERMINATE                                               *
+028300*--------------------------------------------------------------*
+028400 9000-TERMINATE.
+028500     CLOSE LOANCMPRIN
+028600     CLOSE LOANCMPRT.
+028700
+028800 END PROGRAM LOANCMPR.
