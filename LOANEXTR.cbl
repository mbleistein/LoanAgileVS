@@ -0,0 +1,175 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LOANEXTR.
+000300 AUTHOR. LOAN-SYSTEMS-GROUP.
+000400 INSTALLATION. LOAN-SERVICING-DATA-CENTER.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*  2026-08-09  LSG  Initial version. Maps the PAYMENTS table   *
+001000*               returned by LOANAMORT into the fixed-width      *
+001100*               record layout the downstream loan servicing    *
+001200*               platform ingests, so schedules no longer have   *
+001300*               to be re-keyed into that system by hand.        *
+001400*--------------------------------------------------------------*
+001500
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER. IBM-370.
+001900 OBJECT-COMPUTER. IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT LOANEXTRIN ASSIGN TO "LOANEXTRIN"
+002300         ORGANIZATION IS SEQUENTIAL.
+002400     SELECT LOANEXTROUT ASSIGN TO "LOANEXTROUT"
+002500         ORGANIZATION IS SEQUENTIAL.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900*--------------------------------------------------------------*
+003000* LOANEXTRIN - ONE LOAN TO BE EXTRACTED PER RECORD              *
+003100*--------------------------------------------------------------*
+003200 FD  LOANEXTRIN
+003300     RECORDING MODE IS F.
+003400 01  LOANEXTRIN-RECORD.
+003500     05 EI-LOAN-NUMBER           PIC X(10).
+003600     05 EI-PRINCIPAL             PIC S9(8)      COMP-3.
+003700     05 EI-LOANTERM              PIC S9(8)      COMP-3.
+003800     05 EI-RATE                  PIC S9(9)V9(9).
+003900
+004000*--------------------------------------------------------------*
+004100* LOANEXTROUT - FIXED-WIDTH RECORD FOR THE SERVICING PLATFORM   *
+004200*--------------------------------------------------------------*
+004300 FD  LOANEXTROUT
+004400     RECORDING MODE IS F.
+004500 01  LOANEXTROUT-RECORD.
+004600     05 EO-LOAN-NUMBER           PIC X(10).
+004700     05 EO-MONTH                 PIC 9(04).
+004800     05 EO-INTPAID               PIC S9(07)V99  SIGN IS TRAILING.
+004900     05 EO-PRINCPAID             PIC S9(07)V99  SIGN IS TRAILING.
+005000     05 EO-PAYMENT                PIC S9(07)V99  SIGN IS TRAILING.
+005100     05 EO-BALANCE               PIC S9(08)V99  SIGN IS TRAILING.
+005200     05 EO-FILLER                PIC X(39).
+005300
+005400 WORKING-STORAGE SECTION.
+005500 77  WS-EOF-SW                   PIC X(01)      VALUE "N".
+005600     88 END-OF-LOANEXTRIN                        VALUE "Y".
+005700 77  WS-MONTH-SUB                PIC S9(04)     COMP   VALUE ZERO.
+005800
+005900*--------------------------------------------------------------*
+006000* LINKAGE WORK AREAS PASSED TO LOANAMORT                       *
+006100*--------------------------------------------------------------*
+006200 01  WS-LOANINFO.
+006300     05 WS-PRINCIPAL             PIC S9(8)      COMP-3.
+006400     05 WS-LOANTERM              PIC S9(8)      COMP-3.
+006500     05 WS-RATE                  PIC S9(9)V9(9).
+006600     05 WS-FIRST-PMT-YEAR        PIC 9(4).
+006700     05 WS-FIRST-PMT-MONTH       PIC 9(2).
+006800     05 WS-PAYMENT-FREQUENCY     PIC X(1).
+006900     05 WS-PRIOR-INTEREST-PAID   PIC S9(9)V99   COMP-3.
+007000     05 WS-DAY-COUNT-METHOD      PIC X(1).
+007100     05 WS-ESCROW-AMT            PIC S9(7)V99   COMP-3.
+007200     05 WS-BALLOON-TERM          PIC S9(8)      COMP-3.
+007300     05 WS-RATE-RESET-COUNT      PIC S9(4)      COMP.
+007400     05 WS-RATE-RESETS OCCURS 12 TIMES.
+007600         10 WS-RESET-EFF-MONTH   PIC S9(4)      COMP.
+007700         10 WS-RESET-RATE        PIC S9(9)V9(9).
+007800     05 WS-EXTRA-PRINCIPAL OCCURS 1 TO 480 TIMES
+007900         DEPENDING ON WS-LOANTERM.
+008000         10 WS-EXTRA-PRIN-AMT    PIC S9(8)V99   COMP-3.
+008100
+008200 01  WS-OUTDATA.
+008250     05 WS-OUTTOTINTPAID         PIC $$,$$$.99.
+008260     05 WS-ANNUAL-INT-COUNT      PIC S9(4)      COMP.
+008270     05 WS-ANNUAL-INTEREST OCCURS 40 TIMES.
+008280         10 WS-AI-YEAR           PIC 9(4).
+008290         10 WS-AI-INTEREST       PIC S9(9)V99   COMP-3.
+008295     05 WS-RECON-VARIANCE        PIC S9(8)V99   COMP-3.
+008297     05 WS-RECON-FLAG            PIC X(1).
+008299     05 WS-LOANAMORT-STATUS      PIC X(2).
+008300     05 WS-PAYMENTS OCCURS 1 TO 480 TIMES
+008400         DEPENDING ON WS-LOANTERM.
+008500         10 WS-OUTINTPAID        PIC $$,$$$.99.
+008600         10 WS-OUTPRINCPAID      PIC $$,$$$.99.
+008700         10 WS-OUTPAYMENT        PIC $$,$$$.99.
+008800         10 WS-OUTBALANCE        PIC $$$,$$$.99.
+008900         10 WS-OUTESCROW         PIC $$,$$$.99.
+009000         10 WS-OUTLATE-FLAG      PIC X(1).
+009100         10 WS-OUTLATEFEE        PIC $,$$$.99.
+010100
+010200 PROCEDURE DIVISION.
+010300*--------------------------------------------------------------*
+010400* 0000-MAINLINE                                                *
+010500*--------------------------------------------------------------*
+010600 0000-MAINLINE.
+010700     PERFORM 1000-INITIALIZE
+010800     PERFORM 2000-EXTRACT-LOANS THRU 2000-EXTRACT-LOANS-EXIT
+010900         UNTIL END-OF-LOANEXTRIN
+011000     PERFORM 9000-TERMINATE
+011100     GOBACK.
+011200
+011300*--------------------------------------------------------------*
+011400* 1000-INITIALIZE                                              *
+011500*--------------------------------------------------------------*
+011600 1000-INITIALIZE.
+011700     OPEN INPUT LOANEXTRIN
+011800     OPEN OUTPUT LOANEXTROUT
+011900     READ LOANEXTRIN
+012000         AT END MOVE "Y" TO WS-EOF-SW
+012100     END-READ.
+012200
+012300*--------------------------------------------------------------*
+012400* 2000-EXTRACT-LOANS - ONE LOAN'S SCHEDULE PER ITERATION       *
+012500*--------------------------------------------------------------*
+012600 2000-EXTRACT-LOANS.
+012700     INITIALIZE WS-LOANINFO
+012800     MOVE EI-PRINCIPAL  TO WS-PRINCIPAL
+012900     MOVE EI-LOANTERM   TO WS-LOANTERM
+013000     MOVE EI-RATE       TO WS-RATE
+013100
+013200     CALL "LOANAMORT" USING
+013300         BY REFERENCE WS-LOANINFO
+013400         BY REFERENCE WS-OUTDATA
+013500
+013600     IF WS-LOANAMORT-STATUS NOT = "00"
+013700         DISPLAY "LOANEXTR: LOAN " EI-LOAN-NUMBER
+013800             " REJECTED, STATUS=" WS-LOANAMORT-STATUS
+013900         GO TO 2000-EXTRACT-LOANS-SKIP
+014000     END-IF
+014100
+014200     PERFORM 2100-WRITE-EXTRACT THRU 2100-WRITE-EXTRACT-EXIT
+014300         VARYING WS-MONTH-SUB FROM 1 BY 1
+014400         UNTIL WS-MONTH-SUB > WS-LOANTERM
+014500
+014600 2000-EXTRACT-LOANS-SKIP.
+014700     READ LOANEXTRIN
+014800         AT END MOVE "Y" TO WS-EOF-SW
+014900     END-READ.
+015000
+015100 2000-EXTRACT-LOANS-EXIT.
+015200     EXIT.
+015300
+015400*--------------------------------------------------------------*
+015500* 2100-WRITE-EXTRACT - ONE MONTH OF ONE LOAN'S SCHEDULE        *
+015600*--------------------------------------------------------------*
+015700 2100-WRITE-EXTRACT.
+015750     MOVE SPACES                          TO EO-FILLER
+015800     MOVE EI-LOAN-NUMBER                  TO EO-LOAN-NUMBER
+015900     MOVE WS-MONTH-SUB                     TO EO-MONTH
+016000     MOVE WS-OUTINTPAID(WS-MONTH-SUB)      TO EO-INTPAID
+016100     MOVE WS-OUTPRINCPAID(WS-MONTH-SUB)    TO EO-PRINCPAID
+016200     MOVE WS-OUTPAYMENT(WS-MONTH-SUB)      TO EO-PAYMENT
+016300     MOVE WS-OUTBALANCE(WS-MONTH-SUB)      TO EO-BALANCE
+016600     WRITE LOANEXTROUT-RECORD.
+016700
+016800 2100-WRITE-EXTRACT-EXIT.
+016900     EXIT.
+017000
+017100*--------------------------------------------------------------*
+017200* 9000-TERMINATE                                               *
+017300*--------------------------------------------------------------*
+017400 9000-TERMINATE.
+017500     CLOSE LOANEXTRIN
+017600     CLOSE LOANEXTROUT.
+017700
+017800 END PROGRAM LOANEXTR.
