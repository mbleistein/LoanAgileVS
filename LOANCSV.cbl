@@ -0,0 +1,209 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LOANCSV.
+000300 AUTHOR. LOAN-SYSTEMS-GROUP.
+000400 INSTALLATION. LOAN-SERVICING-DATA-CENTER.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*  2026-08-09  LSG  Initial version. Walks the PAYMENTS table  *
+001000*               returned by LOANAMORT and writes a delimited   *
+001100*               extract so a schedule can be handed to a      *
+001200*               borrower dispute file or an auditor's sample.  *
+001300*--------------------------------------------------------------*
+001400
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER. IBM-370.
+001800 OBJECT-COMPUTER. IBM-370.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT LOANCSVIN ASSIGN TO "LOANCSVIN"
+002200         ORGANIZATION IS SEQUENTIAL.
+002300     SELECT LOANCSVOUT ASSIGN TO "LOANCSVOUT"
+002400         ORGANIZATION IS SEQUENTIAL.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800*--------------------------------------------------------------*
+002900* LOANCSVIN - ONE LOAN TO BE EXTRACTED PER RECORD               *
+003000*--------------------------------------------------------------*
+003100 FD  LOANCSVIN
+003200     RECORDING MODE IS F.
+003300 01  LOANCSVIN-RECORD.
+003400     05 CI-LOAN-NUMBER           PIC X(10).
+003500     05 CI-PRINCIPAL             PIC S9(8)      COMP-3.
+003600     05 CI-LOANTERM              PIC S9(8)      COMP-3.
+003700     05 CI-RATE                  PIC S9(9)V9(9).
+003800
+003900*--------------------------------------------------------------*
+004000* LOANCSVOUT - COMMA-DELIMITED EXTRACT, ONE LINE PER MONTH      *
+004100*--------------------------------------------------------------*
+004200 FD  LOANCSVOUT
+004300     RECORDING MODE IS F.
+004400 01  CSV-LINE                    PIC X(80).
+004500
+004600 WORKING-STORAGE SECTION.
+004700 77  WS-EOF-SW                   PIC X(01)      VALUE "N".
+004800     88 END-OF-LOANCSVIN                         VALUE "Y".
+004900 77  WS-MONTH-SUB                PIC S9(04)     COMP   VALUE ZERO.
+005000
+005100 01  WS-CSV-DETAIL.
+005200     05 WC-LOAN-NUMBER           PIC X(10).
+005300     05 FILLER                   PIC X(01)      VALUE ",".
+005400     05 WC-MONTH                 PIC 9(04).
+005500     05 FILLER                   PIC X(01)      VALUE ",".
+005600     05 WC-INTPAID               PIC X(09).
+005700     05 FILLER                   PIC X(01)      VALUE ",".
+005800     05 WC-PRINCPAID             PIC X(09).
+005900     05 FILLER                   PIC X(01)      VALUE ",".
+006000     05 WC-PAYMENT               PIC X(09).
+006100     05 FILLER                   PIC X(01)      VALUE ",".
+006200     05 WC-BALANCE               PIC X(10).
+006210
+006220*--------------------------------------------------------------*
+006230* DE-EDITED AMOUNT WORK AREAS - WS-OUTINTPAID ET AL. ARE       *
+006240* NUMERIC-EDITED WITH A COMMA INSERTION CHARACTER; MOVING THEM *
+006250* STRAIGHT TO A WC- ALPHANUMERIC FIELD WOULD COPY THAT COMMA   *
+006260* LITERALLY AND CORRUPT THE CSV ROW FOR ANY AMOUNT OVER $999.  *
+006270* MOVE THROUGH A PLAIN NUMERIC FIELD FIRST TO DE-EDIT, THEN    *
+006280* RE-EDIT WITHOUT A COMMA BEFORE MOVING INTO THE CSV FIELD.    *
+006290*--------------------------------------------------------------*
+006300 01  WS-CSV-NUMERIC-WORK.
+006310     05 WC-NUM-INTPAID           PIC S9(7)V99   SIGN IS TRAILING.
+006320     05 WC-NUM-PRINCPAID         PIC S9(7)V99   SIGN IS TRAILING.
+006330     05 WC-NUM-PAYMENT           PIC S9(7)V99   SIGN IS TRAILING.
+006340     05 WC-NUM-BALANCE           PIC S9(8)V99   SIGN IS TRAILING.
+006350     05 WC-EDIT-INTPAID          PIC $$$$$9.99.
+006360     05 WC-EDIT-PRINCPAID        PIC $$$$$9.99.
+006370     05 WC-EDIT-PAYMENT          PIC $$$$$9.99.
+006380     05 WC-EDIT-BALANCE          PIC $$$$$$9.99.
+006390
+006400*--------------------------------------------------------------*
+006500* LINKAGE WORK AREAS PASSED TO LOANAMORT                       *
+006600*--------------------------------------------------------------*
+006700 01  WS-LOANINFO.
+006800     05 WS-PRINCIPAL             PIC S9(8)      COMP-3.
+006900     05 WS-LOANTERM              PIC S9(8)      COMP-3.
+007000     05 WS-RATE                  PIC S9(9)V9(9).
+007100     05 WS-FIRST-PMT-YEAR        PIC 9(4).
+007200     05 WS-FIRST-PMT-MONTH       PIC 9(2).
+007300     05 WS-PAYMENT-FREQUENCY     PIC X(1).
+007350     05 WS-PRIOR-INTEREST-PAID   PIC S9(9)V99   COMP-3.
+007360     05 WS-DAY-COUNT-METHOD      PIC X(1).
+007400     05 WS-ESCROW-AMT            PIC S9(7)V99   COMP-3.
+007500     05 WS-BALLOON-TERM          PIC S9(8)      COMP-3.
+007600     05 WS-RATE-RESET-COUNT      PIC S9(4)      COMP.
+007700     05 WS-RATE-RESETS OCCURS 12 TIMES.
+007900         10 WS-RESET-EFF-MONTH   PIC S9(4)      COMP.
+008000         10 WS-RESET-RATE        PIC S9(9)V9(9).
+008100     05 WS-EXTRA-PRINCIPAL OCCURS 1 TO 480 TIMES
+008200         DEPENDING ON WS-LOANTERM.
+008300         10 WS-EXTRA-PRIN-AMT    PIC S9(8)V99   COMP-3.
+008400
+008500 01  WS-OUTDATA.
+008550     05 WS-OUTTOTINTPAID         PIC $$,$$$.99.
+008560     05 WS-ANNUAL-INT-COUNT      PIC S9(4)      COMP.
+008570     05 WS-ANNUAL-INTEREST OCCURS 40 TIMES.
+008580         10 WS-AI-YEAR           PIC 9(4).
+008590         10 WS-AI-INTEREST       PIC S9(9)V99   COMP-3.
+008595     05 WS-RECON-VARIANCE        PIC S9(8)V99   COMP-3.
+008597     05 WS-RECON-FLAG            PIC X(1).
+008599     05 WS-LOANAMORT-STATUS      PIC X(2).
+008600     05 WS-PAYMENTS OCCURS 1 TO 480 TIMES
+008700         DEPENDING ON WS-LOANTERM.
+008800         10 WS-OUTINTPAID        PIC $$,$$$.99.
+008900         10 WS-OUTPRINCPAID      PIC $$,$$$.99.
+009000         10 WS-OUTPAYMENT        PIC $$,$$$.99.
+009100         10 WS-OUTBALANCE        PIC $$$,$$$.99.
+009200         10 WS-OUTESCROW         PIC $$,$$$.99.
+009210         10 WS-OUTLATE-FLAG      PIC X(1).
+009220         10 WS-OUTLATEFEE        PIC $,$$$.99.
+010200
+010300 PROCEDURE DIVISION.
+010400*--------------------------------------------------------------*
+010500* 0000-MAINLINE                                                *
+010600*--------------------------------------------------------------*
+010700 0000-MAINLINE.
+010800     PERFORM 1000-INITIALIZE
+010900     PERFORM 2000-EXTRACT-LOANS THRU 2000-EXTRACT-LOANS-EXIT
+011000         UNTIL END-OF-LOANCSVIN
+011100     PERFORM 9000-TERMINATE
+011200     GOBACK.
+011300
+011400*--------------------------------------------------------------*
+011500* 1000-INITIALIZE                                              *
+011600*--------------------------------------------------------------*
+011700 1000-INITIALIZE.
+011800     OPEN INPUT LOANCSVIN
+011900     OPEN OUTPUT LOANCSVOUT
+012000     MOVE "LOAN NUMBER,MONTH,INTEREST,PRINCIPAL,PAYMENT,BALANCE"
+012100         TO CSV-LINE
+012200     WRITE CSV-LINE
+012300     READ LOANCSVIN
+012400         AT END MOVE "Y" TO WS-EOF-SW
+012500     END-READ.
+012600
+012700*--------------------------------------------------------------*
+012800* 2000-EXTRACT-LOANS - ONE LOAN'S SCHEDULE PER ITERATION       *
+012900*--------------------------------------------------------------*
+013000 2000-EXTRACT-LOANS.
+013100     INITIALIZE WS-LOANINFO
+013200     MOVE CI-PRINCIPAL  TO WS-PRINCIPAL
+013300     MOVE CI-LOANTERM   TO WS-LOANTERM
+013400     MOVE CI-RATE       TO WS-RATE
+013500
+013600     CALL "LOANAMORT" USING
+013700         BY REFERENCE WS-LOANINFO
+013800         BY REFERENCE WS-OUTDATA
+013900
+014000     IF WS-LOANAMORT-STATUS NOT = "00"
+014100         DISPLAY "LOANCSV: LOAN " CI-LOAN-NUMBER
+014200             " REJECTED, STATUS=" WS-LOANAMORT-STATUS
+014300         GO TO 2000-EXTRACT-LOANS-SKIP
+014400     END-IF
+014500
+014600     PERFORM 2100-WRITE-CSV-LINE THRU 2100-WRITE-CSV-LINE-EXIT
+014700         VARYING WS-MONTH-SUB FROM 1 BY 1
+014800         UNTIL WS-MONTH-SUB > WS-LOANTERM
+014900
+015000 2000-EXTRACT-LOANS-SKIP.
+015100     READ LOANCSVIN
+015200         AT END MOVE "Y" TO WS-EOF-SW
+015300     END-READ.
+015400
+015500 2000-EXTRACT-LOANS-EXIT.
+015600     EXIT.
+015700
+015800*--------------------------------------------------------------*
+015900* 2100-WRITE-CSV-LINE - ONE MONTH OF ONE LOAN'S SCHEDULE        *
+016000*--------------------------------------------------------------*
+016100 2100-WRITE-CSV-LINE.
+016200     MOVE CI-LOAN-NUMBER                TO WC-LOAN-NUMBER
+016300     MOVE WS-MONTH-SUB                   TO WC-MONTH
+016400     MOVE WS-OUTINTPAID(WS-MONTH-SUB)    TO WC-NUM-INTPAID
+016410     MOVE WC-NUM-INTPAID                 TO WC-EDIT-INTPAID
+016420     MOVE WC-EDIT-INTPAID                TO WC-INTPAID
+016500     MOVE WS-OUTPRINCPAID(WS-MONTH-SUB)  TO WC-NUM-PRINCPAID
+016510     MOVE WC-NUM-PRINCPAID               TO WC-EDIT-PRINCPAID
+016520     MOVE WC-EDIT-PRINCPAID              TO WC-PRINCPAID
+016600     MOVE WS-OUTPAYMENT(WS-MONTH-SUB)    TO WC-NUM-PAYMENT
+016610     MOVE WC-NUM-PAYMENT                 TO WC-EDIT-PAYMENT
+016620     MOVE WC-EDIT-PAYMENT                TO WC-PAYMENT
+016700     MOVE WS-OUTBALANCE(WS-MONTH-SUB)    TO WC-NUM-BALANCE
+016710     MOVE WC-NUM-BALANCE                 TO WC-EDIT-BALANCE
+016720     MOVE WC-EDIT-BALANCE                TO WC-BALANCE
+016800     MOVE WS-CSV-DETAIL                  TO CSV-LINE
+016900     WRITE CSV-LINE.
+017000
+017100 2100-WRITE-CSV-LINE-EXIT.
+017200     EXIT.
+017300
+017400*--------------------------------------------------------------*
+017500* 9000-TERMINATE                                               *
+017600*--------------------------------------------------------------*
+017700 9000-TERMINATE.
+017800     CLOSE LOANCSVIN
+017900     CLOSE LOANCSVOUT.
+018000
+018100 END PROGRAM LOANCSV.
